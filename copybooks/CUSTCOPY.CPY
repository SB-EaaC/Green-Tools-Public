@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CUSTCOPY.CPY
+      * Shared customer-record layout used by every program that reads
+      * or writes the customer master file (Sample6 and any program
+      * that looks a customer up by number).
+      *
+      * Invoke with REPLACING, supplying the 01-level record name to
+      * use in place of the placeholder group name in this copybook.
+      *****************************************************************
+       01  CUST-GRP.
+           05  CM-CUS-NO        PIC X(4).
+           05  CM-CUS-NAME      PIC X(8).
+           05  CM-ADDRESS       PIC X(20).
+           05  CM-PHO-NO        PIC X(8).
+           05  CM-CREDIT-LIMIT  PIC 9(6).
