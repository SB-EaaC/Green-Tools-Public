@@ -0,0 +1,6 @@
+      *****************************************************************
+      * VATRATE.CPY
+      * Shared VAT rate for programs that compute tax on price/profit
+      * figures. COPY into WORKING-STORAGE.
+      *****************************************************************
+       77  VAT-RATE              PIC V99  VALUE .05.
