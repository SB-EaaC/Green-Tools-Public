@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CURREDIT.CPY
+      * Shared signed/edited currency amount pair, generalized from
+      * exam1's (c1.cbl) raw PIC S9(3)V9 amount and its edited PIC
+      * +9(3).9 display counterpart.  COPY into WORKING-STORAGE with
+      * REPLACING, supplying the 01-level group name, the raw and
+      * edited field names, and the amount's whole and decimal digit
+      * counts.  To round a raw amount into its edited display form,
+      * COMPUTE the edited field ROUNDED from the raw field rather
+      * than MOVEing it, e.g. COMPUTE CUR-EDIT ROUNDED = CUR-RAW.
+      *
+      * Example (a 3-digit-whole, 1-decimal signed amount, as exam1
+      * uses):
+      *     COPY CURREDIT REPLACING ==CUR-GROUP==     BY ==CUR-AMOUNT==
+      *            ==CUR-RAW==        BY ==CUR-AMOUNT-RAW==
+      *            ==CUR-EDIT==       BY ==CUR-AMOUNT-EDIT==
+      *            ==CUR-INT-DIGITS== BY ==3==
+      *            ==CUR-DEC-DIGITS== BY ==1==.
+      *****************************************************************
+       01  CUR-GROUP.
+           05  CUR-RAW      PIC S9(CUR-INT-DIGITS)V9(CUR-DEC-DIGITS).
+           05  CUR-EDIT     PIC +9(CUR-INT-DIGITS).9(CUR-DEC-DIGITS).
