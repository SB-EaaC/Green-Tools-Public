@@ -0,0 +1,21 @@
+      *****************************************************************
+      * TABGRID.CPY
+      * Shared row/column table shape, generalized from c3.cbl's
+      * nested OCCURS layout (rows OCCURS ... TIMES, each row holding
+      * a fixed set of columns OCCURS ... TIMES). COPY into
+      * WORKING-STORAGE with REPLACING, supplying the 01-level group
+      * name, the row item name and count, and the column item name,
+      * count, and PICTURE in place of the placeholders below.
+      *
+      * Example (a 20-row, 12-column numeric grid, as used for a
+      * product-by-month sales table):
+      *     COPY TABGRID REPLACING ==GRID-GROUP== BY ==SALE-TABLE==
+      *            ==GRID-ROW==     BY ==TAB-R==
+      *            ==GRID-ROWS==    BY ==20==
+      *            ==GRID-COL==     BY ==TAB-C==
+      *            ==GRID-COLS==    BY ==12==
+      *            ==GRID-COL-PIC== BY ==PIC 9(3)==.
+      *****************************************************************
+       01  GRID-GROUP.
+           05  GRID-ROW OCCURS GRID-ROWS TIMES.
+               10  GRID-COL OCCURS GRID-COLS TIMES GRID-COL-PIC.
