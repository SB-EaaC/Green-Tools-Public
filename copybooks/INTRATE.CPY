@@ -0,0 +1,7 @@
+      *****************************************************************
+      * INTRATE.CPY
+      * Shared monthly finance-charge rate for programs that compute
+      * interest on overdue customer balances. COPY into WORKING-
+      * STORAGE.
+      *****************************************************************
+       77  INT-RATE               PIC V999  VALUE .015.
