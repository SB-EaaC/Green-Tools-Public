@@ -0,0 +1,18 @@
+      *****************************************************************
+      * AGECOPY.CPY
+      * Shared customer aging record: an outstanding invoice balance
+      * and the date it was invoiced, keyed by customer number
+      * (matching CUSTCOPY.CPY's CM-CUS-NO), so an interest/aging
+      * utility can bucket it into 30/60/90-day-overdue ranges as of
+      * the run date and apply INTRATE.CPY's finance-charge rate.
+      *
+      * Invoke with REPLACING, supplying the 01-level record name to
+      * use in place of the placeholder group name in this copybook.
+      *****************************************************************
+       01  AGE-GRP.
+           05  AGE-CUS-NO        PIC X(4).
+           05  AGE-INV-DATE.
+               10  AGE-INV-YY    PIC 9(4).
+               10  AGE-INV-MM    PIC 9(2).
+               10  AGE-INV-DD    PIC 9(2).
+           05  AGE-BALANCE       PIC 9(6).
