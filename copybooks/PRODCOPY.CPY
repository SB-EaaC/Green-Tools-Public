@@ -0,0 +1,19 @@
+      *****************************************************************
+      * PRODCOPY.CPY
+      * Shared product-record layout used by every program that reads,
+      * writes, or displays product data (Sample3/4/5/7/12-1/13-1 and
+      * ADD-SUB). Widths are the widest in use across those programs so
+      * no program has to truncate a value another program can store.
+      *
+      * Invoke with REPLACING, supplying the 01-level record name to
+      * use in place of the placeholder group name in this copybook.
+      *****************************************************************
+       01  PROD-GRP.
+           05  PRO-NO           PIC X(13).
+           05  PRO-NAME         PIC X(10).
+           05  PRO-COST         PIC 9(5).
+           05  PRO-PRICE        PIC 9(5).
+           05  PRO-QTY          PIC 9(5).
+           05  PRO-MIN-QTY      PIC 9(5).
+           05  PRO-WAREHOUSE    PIC X(3).
+           05  PRO-VEND-NO      PIC X(4).
