@@ -0,0 +1,15 @@
+      *****************************************************************
+      * VENDCOPY.CPY
+      * Shared vendor-record layout used by every program that reads
+      * or writes the vendor master file (Sample12-6 and any program
+      * that looks a vendor up by number, such as Sample12-7's
+      * purchase-order generation).
+      *
+      * Invoke with REPLACING, supplying the 01-level record name to
+      * use in place of the placeholder group name in this copybook.
+      *****************************************************************
+       01  VEND-GRP.
+           05  VEND-NO          PIC X(4).
+           05  VEND-NAME        PIC X(20).
+           05  VEND-ADDRESS     PIC X(20).
+           05  VEND-PHO-NO      PIC X(8).
