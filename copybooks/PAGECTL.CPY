@@ -0,0 +1,10 @@
+      *****************************************************************
+      * PAGECTL.CPY
+      * Shared page-overflow counters for report writers that use
+      * PAGEBRK.CPY's 990-PAGE-CHECK-RTN. COPY into WORKING-STORAGE.
+      * PAGE-CTR is a running page number the calling program's
+      * 200-WRITE-HEADING paragraph should ADD 1 TO and print.
+      *****************************************************************
+       77  LINE-CTR             PIC 9(3) VALUE 0.
+       77  MAX-LINES-PER-PAGE   PIC 9(3) VALUE 20.
+       77  PAGE-CTR             PIC 9(3) VALUE 0.
