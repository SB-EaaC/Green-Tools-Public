@@ -0,0 +1,18 @@
+      *****************************************************************
+      * PRICEHST.CPY
+      * Shared effective-dated cost/price history record, appended to
+      * whenever a program captures a product's current cost and price
+      * (Sample3, Sample4, Sample5), so a past cost or price can still
+      * be answered for a given date after today's value has changed.
+      *
+      * Invoke with REPLACING, supplying the 01-level record name to
+      * use in place of the placeholder group name in this copybook.
+      *****************************************************************
+       01  PRICE-HIST-GRP.
+           05  PH-PRO-NO        PIC X(13).
+           05  PH-EFF-DATE.
+               10  PH-EFF-YY    PIC 9(4).
+               10  PH-EFF-MM    PIC 9(2).
+               10  PH-EFF-DD    PIC 9(2).
+           05  PH-PRO-COST      PIC 9(5).
+           05  PH-PRO-PRICE     PIC 9(5).
