@@ -0,0 +1,22 @@
+      *****************************************************************
+      * PORDCOPY.CPY
+      * Shared purchase-order record layout, linking a reordered
+      * product (PO-PRO-NO, matching PRODCOPY.CPY's PRO-NO) to the
+      * vendor it was ordered from (PO-VEND-NO, matching VENDCOPY.CPY's
+      * VEND-NO) via PRODCOPY.CPY's PRO-VEND-NO. Written one record per
+      * product by Sample12-7 for every product at or below its
+      * reorder point.
+      *
+      * Invoke with REPLACING, supplying the 01-level record name to
+      * use in place of the placeholder group name in this copybook.
+      *****************************************************************
+       01  PORD-GRP.
+           05  PO-NO            PIC X(6).
+           05  PO-PRO-NO        PIC X(13).
+           05  PO-VEND-NO       PIC X(4).
+           05  PO-QTY           PIC 9(5).
+           05  PO-DATE.
+               10  PO-YY        PIC 9(4).
+               10  PO-MM        PIC 9(2).
+               10  PO-DD        PIC 9(2).
+           05  PO-STATUS        PIC X(1).
