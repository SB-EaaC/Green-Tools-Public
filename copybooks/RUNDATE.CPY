@@ -0,0 +1,10 @@
+      *****************************************************************
+      * RUNDATE.CPY
+      * Shared run-date fields for report headings that print the
+      * date the report was run. COPY into WORKING-STORAGE, then
+      * ACCEPT RUN-DATE FROM DATE YYYYMMDD before printing it.
+      *****************************************************************
+       01  RUN-DATE.
+           05  RUN-YY   PIC 9(4).
+           05  RUN-MM   PIC 9(2).
+           05  RUN-DD   PIC 9(2).
