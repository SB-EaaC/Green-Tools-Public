@@ -0,0 +1,15 @@
+      *****************************************************************
+      * PAGEBRK.CPY
+      * Shared page-overflow check for line-sequential report writers.
+      * COPY into PROCEDURE DIVISION. Expects the calling program's
+      * heading-writing paragraph to be named 200-WRITE-HEADING, and
+      * PAGECTL.CPY's LINE-CTR/MAX-LINES-PER-PAGE to be in WORKING-
+      * STORAGE. PERFORM 990-PAGE-CHECK-RTN once before each detail-
+      * line WRITE.
+      *****************************************************************
+       990-PAGE-CHECK-RTN.
+           IF LINE-CTR NOT < MAX-LINES-PER-PAGE
+              PERFORM 200-WRITE-HEADING
+              MOVE ZERO TO LINE-CTR
+           END-IF.
+           ADD 2 TO LINE-CTR.
