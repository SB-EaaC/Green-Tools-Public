@@ -15,6 +15,8 @@
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE ASSIGN TO RANDOM "SAM10-1.OUT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO RANDOM "SAM10-1.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL.
       **
         DATA    DIVISION.
         FILE    SECTION.
@@ -22,17 +24,36 @@
            LABEL RECORD IS STANDARD.
         01 IN-REC.
            05  DATE-IN.
-               10 YY            PIC 9(2).
+               10 YY            PIC 9(4).
                10 MM            PIC 9(2).
            05  PRICE-IN         PIC 9(3).
         FD OUT-FILE
            LABEL RECORD IS STANDARD.
         01 OUT-REC              PIC X(80).
+        FD CSV-FILE
+           LABEL RECORD IS STANDARD.
+        01 CSV-REC               PIC X(100).
 
         WORKING-STORAGE SECTION.
+        01 CSV-HEADING            PIC X(100) VALUE
+           "JAN,FEB,MAR,APR,MAY,JUN,JUL,AUG,SEP,OCT,NOV,DEC,TOTAL".
+        01 CSV-DETAIL-LINE.
+           05 CSV-MONTH OCCURS 12 TIMES.
+              10 CSV-MONTH-VAL PIC ZZZ9.
+              10 FILLER        PIC X VALUE ",".
+           05 CSV-TOTAL         PIC ZZZZ9.
+        01 RUN-HEADING.
+           05 FILLER    PIC X(6)  VALUE "DATE: ".
+           05 RH-YY     PIC 9999.
+           05 FILLER    PIC X(1)  VALUE "/".
+           05 RH-MM     PIC 99.
+           05 FILLER    PIC X(1)  VALUE "/".
+           05 RH-DD     PIC 99.
+           05 FILLER    PIC X(8)  VALUE "  PAGE: ".
+           05 RH-PAGE   PIC ZZ9.
         01 HEADING1.
            05 FILLER    PIC X(30)  VALUE ALL SPACES.
-           05 FILLER    PIC X(20)  VALUE "商專電腦股份有限公司".
+           05 FILLER   PIC X(20) VALUE "商專電腦股份有限公司".
         01 HEADING2.
            05 FILLER    PIC X(4)   VALUE "一月".
            05 FILLER    PIC X(2)   VALUE SPACES.
@@ -69,6 +90,8 @@
         77 EOF-FLAG     PIC X  VALUE "N".
         77 TOT          PIC 9(5) VALUE 0.
         77 SUB          PIC 9(2) VALUE 0.
+           COPY PAGECTL.
+           COPY RUNDATE.
       **
         PROCEDURE       DIVISION.
         000-MAIN-RTN.
@@ -81,9 +104,18 @@
             STOP RUN.
         100-OPEN-RTN.
             OPEN INPUT  IN-FILE
-                 OUTPUT OUT-FILE.
+                 OUTPUT OUT-FILE
+                        CSV-FILE.
+            WRITE CSV-REC FROM CSV-HEADING.
         200-WRITE-HEADING.
-            WRITE OUT-REC FROM HEADING1 AFTER PAGE.
+            ADD 1 TO PAGE-CTR.
+            ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+            MOVE RUN-YY TO RH-YY.
+            MOVE RUN-MM TO RH-MM.
+            MOVE RUN-DD TO RH-DD.
+            MOVE PAGE-CTR TO RH-PAGE.
+            WRITE OUT-REC FROM RUN-HEADING AFTER PAGE.
+            WRITE OUT-REC FROM HEADING1 AFTER 2 LINES.
             WRITE OUT-REC FROM HEADING2 AFTER 2 LINES.
         300-READ-DATA.
             READ IN-FILE AT END MOVE "Y" TO EOF-FLAG.
@@ -93,12 +125,18 @@
         500-WRITE-OUTPUT.
             PERFORM 510-MOVE VARYING SUB FROM 1 BY 1 UNTIL SUB > 12.
             PERFORM 520-TOT  VARYING SUB FROM 1 BY 1 UNTIL SUB > 12.
+            PERFORM 990-PAGE-CHECK-RTN.
             WRITE OUT-REC FROM DETAIL-LINE.
+            MOVE TOT TO CSV-TOTAL.
+            WRITE CSV-REC FROM CSV-DETAIL-LINE.
         510-MOVE.
             MOVE TAB1(SUB) TO MONTH(SUB).
+            MOVE TAB1(SUB) TO CSV-MONTH-VAL(SUB).
         520-TOT.
             COMPUTE TOT = TOT + TAB1(SUB).
             MOVE TOT TO TOTAL.
         600-CLOSE.
             CLOSE IN-FILE
-                  OUT-FILE.
+                  OUT-FILE
+                  CSV-FILE.
+            COPY PAGEBRK.
