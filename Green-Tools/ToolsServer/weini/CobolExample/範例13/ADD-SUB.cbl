@@ -19,10 +19,7 @@
        FILE    SECTION.
        FD PRO-FILE
           LABEL RECORD IS STANDARD.
-       01 PRO-REC.
-          05 PRO-NO    PIC X(5).
-          05 PRO-NAME  PIC X(10).
-          05 PRO-QTY   PIC 9(3).
+          COPY PRODCOPY REPLACING ==PROD-GRP== BY ==PRO-REC==.
 
         WORKING-STORAGE SECTION.
         01 EOF          PIC X  VALUE "N".
@@ -39,7 +36,7 @@
        100-OPEN-FILE.
            OPEN I-O PRO-FILE.
        200-SCREEN-ADD.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "PRO-NO : " LINE 10 POSITION 20.
            ACCEPT PRO-NO LINE 10 POSITION 35.
        300-JUDGE.
