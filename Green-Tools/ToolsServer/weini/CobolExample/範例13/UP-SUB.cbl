@@ -0,0 +1,67 @@
+      ** UP-SUB.CBL:SAM13-2.CBL CALL 更改副程式
+
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     UP-SUB.
+      **
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+          SELECT PRO-FILE ASSIGN TO RANDOM "SAM12-2.IN"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS PRO-NO.
+      **
+       DATA    DIVISION.
+       FILE    SECTION.
+       FD PRO-FILE
+          LABEL RECORD IS STANDARD.
+          COPY PRODCOPY REPLACING ==PROD-GRP== BY ==PRO-REC==.
+
+        WORKING-STORAGE SECTION.
+        01 EOF          PIC X  VALUE "N".
+        01 IF-DATA      PIC X(3) VALUE "YES".
+        01 SURE         PIC X.
+
+      **
+       PROCEDURE       DIVISION.
+       000-MAIN-RTN.
+           PERFORM 100-OPEN-FILE.
+           PERFORM 200-SCREEN-UP.
+           PERFORM 300-JUDGE.
+           PERFORM 400-CLOSE.
+           PERFORM 500-EXIT.
+       100-OPEN-FILE.
+           OPEN I-O PRO-FILE.
+       200-SCREEN-UP.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+           DISPLAY "PRO-NO : " LINE 10 POSITION 20.
+           ACCEPT PRO-NO LINE 10 POSITION 35.
+       300-JUDGE.
+           MOVE "YES" TO IF-DATA.
+           READ PRO-FILE
+                INVALID KEY MOVE "NO " TO IF-DATA.
+           IF IF-DATA = "NO"
+              DISPLAY "PRODUCT NOT FOUND" LINE 18 POSITION 25
+           ELSE
+              PERFORM 310-ACCEPT-DATA
+              PERFORM 320-REWRITE.
+       310-ACCEPT-DATA.
+           ACCEPT PRO-NO LINE 10 POSITION 35 UPDATE.
+           DISPLAY "PRO-NAME : " LINE 12 POSITION 20.
+           ACCEPT PRO-NAME LINE 12 POSITION 35 UPDATE.
+           DISPLAY "PRO-QTY : "  LINE 14 POSITION 20.
+           ACCEPT PRO-QTY  LINE 14 POSITION 35 UPDATE.
+           DISPLAY "是否確定 ?" LINE 18 POSITION 25.
+           ACCEPT SURE LINE 18 POSITION 37.
+       320-REWRITE.
+           IF SURE = "Y"
+              REWRITE PRO-REC INVALID KEY
+                      DISPLAY "INVALID REWRITE !" LINE 20 POSITION 25.
+       400-CLOSE.
+           CLOSE PRO-FILE.
+       500-EXIT.
+           EXIT PROGRAM.
