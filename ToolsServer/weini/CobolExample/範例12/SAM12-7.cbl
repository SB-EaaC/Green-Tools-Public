@@ -0,0 +1,197 @@
+      ** 程式範例十二-7 (SAM12-7.CBL):比照 (SAM12-5.CBL) 之訂購點邏輯，
+      **                             為存量偏低產品自動產生訂購單
+
+        IDENTIFICATION  DIVISION.
+        PROGRAM-ID.     Sample12-7.
+      **
+        ENVIRONMENT     DIVISION.
+        CONFIGURATION   SECTION.
+        SOURCE-COMPUTER. IBM-PC.
+        OBJECT-COMPUTER. IBM-PC.
+
+        INPUT-OUTPUT    SECTION.
+        FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO RANDOM "SAM12-1.OUT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS IN-FS.
+           SELECT VEND-FILE ASSIGN TO RANDOM "VENDOR.MST"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS VEND-NO
+                  FILE STATUS IS VEND-FS.
+           SELECT PO-FILE ASSIGN TO RANDOM "PO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PO-NO
+                  FILE STATUS IS PO-FS.
+           SELECT OUT-FILE ASSIGN TO RANDOM "SAM12-7.OUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OUT-FS.
+      **
+        DATA    DIVISION.
+        FILE    SECTION.
+        FD IN-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==IN-REC==.
+        FD VEND-FILE
+           LABEL RECORD IS STANDARD.
+           COPY VENDCOPY REPLACING ==VEND-GRP== BY ==VEND-REC==.
+        FD PO-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PORDCOPY REPLACING ==PORD-GRP== BY ==PO-REC==.
+        FD OUT-FILE
+           LABEL RECORD IS STANDARD.
+        01 OUT-REC              PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 EOF          PIC X  VALUE "N".
+        77 IN-FS        PIC XX.
+        77 VEND-FS      PIC XX.
+        77 PO-FS        PIC XX.
+        77 OUT-FS       PIC XX.
+        77 WS-VEND-ERR  PIC X.
+           COPY PAGECTL.
+           COPY RUNDATE.
+        01 WS-PO-NO-BUILD.
+           05 FILLER            PIC XX VALUE "PO".
+           05 WS-PO-SEQ         PIC 9(4) VALUE 0.
+        77 WS-PO-EOF         PIC X  VALUE "N".
+        77 WS-PO-SEQ-CHK     PIC 9(4).
+        01 RUN-HEADING.
+           05 FILLER            PIC X(6)  VALUE "DATE: ".
+           05 RH-YY             PIC 9999.
+           05 FILLER            PIC X(1)  VALUE "/".
+           05 RH-MM             PIC 99.
+           05 FILLER            PIC X(1)  VALUE "/".
+           05 RH-DD             PIC 99.
+           05 FILLER            PIC X(8)  VALUE "  PAGE: ".
+           05 RH-PAGE           PIC ZZ9.
+        01 HEADING1.
+           05 FILLER            PIC X(30) VALUE SPACES.
+           05 FILLER            PIC X(19) VALUE "PURCHASE ORDER LIST".
+        01 HEADING2.
+           05 FILLER            PIC X(12) VALUE "訂單編號".
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE "產品編號".
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE "廠商編號".
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(9)  VALUE "訂購量".
+        01 DETAIL-LINE.
+           05 PO-NO-OUT         PIC X(6).
+           05 FILLER            PIC X(3).
+           05 PO-PRO-NO-OUT     PIC X(13).
+           05 FILLER            PIC X(3).
+           05 PO-VEND-NO-OUT    PIC X(4).
+           05 FILLER            PIC X(3).
+           05 PO-QTY-OUT        PIC ZZ,ZZ9.
+      **
+        PROCEDURE       DIVISION.
+        DECLARATIVES.
+        IN-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON IN-FILE.
+        IN-ERROR-PROCESS.
+           IF IN-FS NOT = "00"
+              DISPLAY "ERROR OPENING IN-FILE, FILE STATUS = " IN-FS
+              STOP RUN.
+        VEND-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON VEND-FILE.
+        VEND-ERROR-PROCESS.
+           IF VEND-FS NOT = "00"
+              DISPLAY "ERROR OPENING VEND-FILE, FILE STATUS = " VEND-FS
+              STOP RUN.
+        PO-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PO-FILE.
+        PO-ERROR-PROCESS.
+           IF PO-FS NOT = "00"
+              OPEN OUTPUT PO-FILE
+              CLOSE PO-FILE
+              OPEN I-O PO-FILE.
+        OUT-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUT-FILE.
+        OUT-ERROR-PROCESS.
+           IF OUT-FS NOT = "00"
+              DISPLAY "ERROR OPENING OUT-FILE, FILE STATUS = " OUT-FS
+              STOP RUN.
+        END DECLARATIVES.
+        PROGRAM-BEGIN   SECTION.
+        000-MAIN-RTN.
+            PERFORM 100-OPEN-RTN.
+            PERFORM 105-INIT-PO-SEQ-RTN.
+            PERFORM 200-WRITE-HEADING.
+            PERFORM 300-READ-RTN.
+            PERFORM 400-LOOP-RTN UNTIL EOF = "Y".
+            PERFORM 500-CLOSE-RTN.
+            STOP RUN.
+        100-OPEN-RTN.
+            OPEN INPUT IN-FILE
+                       VEND-FILE
+                 I-O   PO-FILE
+                 OUTPUT OUT-FILE.
+        105-INIT-PO-SEQ-RTN.
+            PERFORM UNTIL WS-PO-EOF = "Y"
+               READ PO-FILE NEXT RECORD
+                  AT END
+                     MOVE "Y" TO WS-PO-EOF
+                  NOT AT END
+                     MOVE PO-NO OF PO-REC (3:4) TO WS-PO-SEQ-CHK
+                     IF WS-PO-SEQ-CHK > WS-PO-SEQ
+                        MOVE WS-PO-SEQ-CHK TO WS-PO-SEQ
+                     END-IF
+               END-READ
+            END-PERFORM.
+        200-WRITE-HEADING.
+            ADD 1 TO PAGE-CTR.
+            ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+            MOVE RUN-YY TO RH-YY.
+            MOVE RUN-MM TO RH-MM.
+            MOVE RUN-DD TO RH-DD.
+            MOVE PAGE-CTR TO RH-PAGE.
+            WRITE OUT-REC FROM RUN-HEADING AFTER PAGE.
+            WRITE OUT-REC FROM HEADING1 AFTER 2 LINES.
+            WRITE OUT-REC FROM HEADING2 AFTER 2 LINES.
+        300-READ-RTN.
+            READ IN-FILE NEXT RECORD AT END MOVE "Y" TO EOF.
+        400-LOOP-RTN.
+            IF PRO-MIN-QTY OF IN-REC NOT = ZERO
+               AND PRO-QTY OF IN-REC NOT > PRO-MIN-QTY OF IN-REC
+               PERFORM 410-CHECK-VENDOR-RTN
+               IF WS-VEND-ERR = "N"
+                  PERFORM 990-PAGE-CHECK-RTN
+                  PERFORM 420-WRITE-PO-RTN
+                  PERFORM 430-WRITE-REC
+               END-IF
+            END-IF.
+            PERFORM 300-READ-RTN.
+        410-CHECK-VENDOR-RTN.
+            MOVE PRO-VEND-NO OF IN-REC TO VEND-NO OF VEND-REC.
+            MOVE "Y" TO WS-VEND-ERR.
+            READ VEND-FILE
+               INVALID KEY MOVE "Y" TO WS-VEND-ERR
+               NOT INVALID KEY MOVE "N" TO WS-VEND-ERR
+            END-READ.
+        420-WRITE-PO-RTN.
+            ADD 1 TO WS-PO-SEQ.
+            MOVE WS-PO-NO-BUILD    TO PO-NO OF PO-REC.
+            MOVE PRO-NO OF IN-REC  TO PO-PRO-NO OF PO-REC.
+            MOVE PRO-VEND-NO OF IN-REC TO PO-VEND-NO OF PO-REC.
+            MOVE PRO-MIN-QTY OF IN-REC TO PO-QTY OF PO-REC.
+            MOVE RUN-YY            TO PO-YY OF PO-REC.
+            MOVE RUN-MM            TO PO-MM OF PO-REC.
+            MOVE RUN-DD            TO PO-DD OF PO-REC.
+            MOVE "O"               TO PO-STATUS OF PO-REC.
+            WRITE PO-REC
+               INVALID KEY
+                  DISPLAY "DUPLICATE PO NUMBER !! " PO-NO OF PO-REC
+            END-WRITE.
+        430-WRITE-REC.
+            MOVE PO-NO OF PO-REC      TO PO-NO-OUT.
+            MOVE PO-PRO-NO OF PO-REC  TO PO-PRO-NO-OUT.
+            MOVE PO-VEND-NO OF PO-REC TO PO-VEND-NO-OUT.
+            MOVE PO-QTY OF PO-REC     TO PO-QTY-OUT.
+            WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES.
+        500-CLOSE-RTN.
+            CLOSE IN-FILE VEND-FILE PO-FILE OUT-FILE.
+            COPY PAGEBRK.
