@@ -0,0 +1,120 @@
+      ** 程式範例十二-6 (SAM12-6.CBL):廠商資料建檔，供訂購作業使用
+
+        IDENTIFICATION  DIVISION.
+        PROGRAM-ID.     Sample12-6.
+      **
+        ENVIRONMENT     DIVISION.
+        CONFIGURATION   SECTION.
+        SOURCE-COMPUTER. IBM-PC.
+        OBJECT-COMPUTER. IBM-PC.
+      *
+        INPUT-OUTPUT    SECTION.
+        FILE-CONTROL.
+           SELECT OUT-FILE ASSIGN TO RANDOM "SAM12-6.OUT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VEND-FILE ASSIGN TO RANDOM "VENDOR.MST"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS VEND-NO
+                  FILE STATUS IS VEND-FS.
+      **--------------------------------------
+        DATA    DIVISION.
+        FILE    SECTION.
+        FD  OUT-FILE.
+        01  OUT-REC          PIC X(80).
+        FD  VEND-FILE
+            LABEL RECORD IS STANDARD.
+            COPY VENDCOPY REPLACING ==VEND-GRP== BY ==VEND-REC==.
+      *
+        WORKING-STORAGE SECTION.
+            COPY VENDCOPY REPLACING ==VEND-GRP== BY ==ACCEPT-REC==.
+        77  CONTI            PIC A    VALUE "Y".
+        77  VEND-FS          PIC XX.
+        77  WS-DUP-ERR       PIC X.
+        01  HEADING1.
+            05 FILLER        PIC X(33) VALUE ALL SPACES.
+            05 FILLER        PIC X(14) VALUE "VENDOR MASTER".
+            05 FILLER        PIC X(33) VALUE ALL SPACES.
+        01  HEADING2.
+            05 FILLER        PIC X(12) VALUE "廠商編號".
+            05 FILLER        PIC X(3)  VALUE ALL SPACES.
+            05 FILLER        PIC X(12) VALUE "廠商名稱".
+            05 FILLER        PIC X(3)  VALUE ALL SPACES.
+            05 FILLER        PIC X(6)  VALUE "地址".
+            05 FILLER        PIC X(3)  VALUE ALL SPACES.
+            05 FILLER        PIC X(6)  VALUE "電話".
+        01  DETAIL-LINE.
+            05 VEND-NO-OUT       PIC X(4).
+            05 FILLER            PIC X(3).
+            05 VEND-NAME-OUT     PIC X(20).
+            05 FILLER            PIC X(3).
+            05 VEND-ADDRESS-OUT  PIC X(20).
+            05 FILLER            PIC X(3).
+            05 VEND-PHO-NO-OUT   PIC X(8).
+      **--------------------------------------
+        PROCEDURE       DIVISION.
+        DECLARATIVES.
+        VEND-FILE-ERROR SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON VEND-FILE.
+        VEND-ERROR-PROCESS.
+            IF VEND-FS NOT = "00"
+               OPEN OUTPUT VEND-FILE
+               CLOSE VEND-FILE
+               OPEN I-O VEND-FILE.
+        END DECLARATIVES.
+        PROGRAM-BEGIN   SECTION.
+        000-BEGIN-RTN.
+            PERFORM 100-OPEN-FILE.
+            PERFORM 200-WRITE-HEADING.
+            PERFORM 300-SCREEN-RTN UNTIL CONTI = "N".
+            PERFORM 400-CLOSE-FILE.
+            STOP RUN.
+        100-OPEN-FILE.
+            OPEN OUTPUT OUT-FILE.
+            OPEN I-O VEND-FILE.
+        200-WRITE-HEADING.
+            WRITE OUT-REC FROM HEADING1 AFTER PAGE.
+            WRITE OUT-REC FROM HEADING2 AFTER 2 LINES.
+        300-SCREEN-RTN.
+            DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+            DISPLAY "廠商編號 :" LINE  5 POSITION 15.
+            DISPLAY "廠商名稱 :" LINE  7 POSITION 15.
+            DISPLAY "地    址 :" LINE  9 POSITION 15.
+            DISPLAY "電    話 :" LINE 11 POSITION 15.
+            PERFORM 310-ACCEPT-RTN.
+            PERFORM 320-CHECK-DATA-RTN.
+            PERFORM 330-MOVE-RTN.
+            PERFORM 340-WRITE-REC.
+            PERFORM 345-WRITE-VEND-REC.
+            PERFORM 350-DISPLAY-BOTTOM.
+        310-ACCEPT-RTN.
+            ACCEPT VEND-NO      OF ACCEPT-REC LINE  5 POSITION 26.
+            ACCEPT VEND-NAME    OF ACCEPT-REC LINE  7 POSITION 26.
+            ACCEPT VEND-ADDRESS OF ACCEPT-REC LINE  9 POSITION 26.
+            ACCEPT VEND-PHO-NO  OF ACCEPT-REC LINE 11 POSITION 26.
+        320-CHECK-DATA-RTN.
+            MOVE VEND-NO OF ACCEPT-REC TO VEND-NO OF VEND-REC.
+            MOVE "Y" TO WS-DUP-ERR.
+            READ VEND-FILE
+               INVALID KEY MOVE "N" TO WS-DUP-ERR
+            END-READ.
+            IF WS-DUP-ERR = "Y"
+               DISPLAY "DUPLICATE VENDOR NUMBER !!" LINE 15 POSITION 15
+            END-IF.
+        330-MOVE-RTN.
+            MOVE VEND-NO      OF ACCEPT-REC TO VEND-NO-OUT.
+            MOVE VEND-NAME    OF ACCEPT-REC TO VEND-NAME-OUT.
+            MOVE VEND-ADDRESS OF ACCEPT-REC TO VEND-ADDRESS-OUT.
+            MOVE VEND-PHO-NO  OF ACCEPT-REC TO VEND-PHO-NO-OUT.
+        340-WRITE-REC.
+            WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES.
+        345-WRITE-VEND-REC.
+            IF WS-DUP-ERR = "N"
+               MOVE ACCEPT-REC TO VEND-REC
+               WRITE VEND-REC
+            END-IF.
+        350-DISPLAY-BOTTOM.
+            DISPLAY "CONTINUE? (Y/N) :" LINE 22 POSITION 20.
+            ACCEPT CONTI LINE 22 POSITION 40.
+        400-CLOSE-FILE.
+            CLOSE OUT-FILE VEND-FILE.
