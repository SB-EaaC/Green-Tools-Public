@@ -0,0 +1,119 @@
+      ** 程式範例十二-5 (SAM12-5.CBL):存量偏低產品之訂購點報表
+
+        IDENTIFICATION  DIVISION.
+        PROGRAM-ID.     Sample12-5.
+      **
+        ENVIRONMENT     DIVISION.
+        CONFIGURATION   SECTION.
+        SOURCE-COMPUTER. IBM-PC.
+        OBJECT-COMPUTER. IBM-PC.
+
+        INPUT-OUTPUT    SECTION.
+        FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO RANDOM "SAM12-1.OUT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS IN-FS.
+           SELECT OUT-FILE ASSIGN TO RANDOM "SAM12-5.OUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OUT-FS.
+      **
+        DATA    DIVISION.
+        FILE    SECTION.
+        FD IN-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==IN-REC==.
+        FD OUT-FILE
+           LABEL RECORD IS STANDARD.
+        01 OUT-REC              PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 EOF          PIC X  VALUE "N".
+        77 IN-FS        PIC XX.
+        77 OUT-FS       PIC XX.
+           COPY PAGECTL.
+           COPY RUNDATE.
+        01 RUN-HEADING.
+           05 FILLER            PIC X(6)  VALUE "DATE: ".
+           05 RH-YY             PIC 9999.
+           05 FILLER            PIC X(1)  VALUE "/".
+           05 RH-MM             PIC 99.
+           05 FILLER            PIC X(1)  VALUE "/".
+           05 RH-DD             PIC 99.
+           05 FILLER            PIC X(8)  VALUE "  PAGE: ".
+           05 RH-PAGE           PIC ZZ9.
+        01 HEADING1.
+           05 FILLER            PIC X(30) VALUE SPACES.
+           05 FILLER            PIC X(16) VALUE "訂購點報表".
+        01 HEADING2.
+           05 FILLER            PIC X(16) VALUE "產品編號".
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE "產品名稱".
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "現有量".
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE "安全存量".
+        01 DETAIL-LINE.
+           05 PRO-NO-OUT        PIC X(13).
+           05 FILLER            PIC X(3).
+           05 PRO-NAME-OUT      PIC X(10).
+           05 FILLER            PIC X(3).
+           05 PRO-QTY-OUT       PIC ZZ,ZZ9.
+           05 FILLER            PIC X(3).
+           05 PRO-MIN-QTY-OUT   PIC ZZ,ZZ9.
+      **
+        PROCEDURE       DIVISION.
+        DECLARATIVES.
+        IN-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON IN-FILE.
+        IN-ERROR-PROCESS.
+           IF IN-FS NOT = "00"
+              DISPLAY "ERROR OPENING IN-FILE, FILE STATUS = " IN-FS
+              STOP RUN.
+        OUT-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUT-FILE.
+        OUT-ERROR-PROCESS.
+           IF OUT-FS NOT = "00"
+              DISPLAY "ERROR OPENING OUT-FILE, FILE STATUS = " OUT-FS
+              STOP RUN.
+        END DECLARATIVES.
+        PROGRAM-BEGIN   SECTION.
+        000-MAIN-RTN.
+            PERFORM 100-OPEN-RTN.
+            PERFORM 200-WRITE-HEADING.
+            PERFORM 300-READ-RTN.
+            PERFORM 400-LOOP-RTN UNTIL EOF = "Y".
+            PERFORM 500-CLOSE-RTN.
+            STOP RUN.
+        100-OPEN-RTN.
+            OPEN INPUT IN-FILE
+                 OUTPUT OUT-FILE.
+        200-WRITE-HEADING.
+            ADD 1 TO PAGE-CTR.
+            ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+            MOVE RUN-YY TO RH-YY.
+            MOVE RUN-MM TO RH-MM.
+            MOVE RUN-DD TO RH-DD.
+            MOVE PAGE-CTR TO RH-PAGE.
+            WRITE OUT-REC FROM RUN-HEADING AFTER PAGE.
+            WRITE OUT-REC FROM HEADING1 AFTER 2 LINES.
+            WRITE OUT-REC FROM HEADING2 AFTER 2 LINES.
+        300-READ-RTN.
+            READ IN-FILE NEXT RECORD AT END MOVE "Y" TO EOF.
+        400-LOOP-RTN.
+            IF PRO-MIN-QTY OF IN-REC NOT = ZERO
+               AND PRO-QTY OF IN-REC NOT > PRO-MIN-QTY OF IN-REC
+               PERFORM 990-PAGE-CHECK-RTN
+               PERFORM 410-WRITE-REC
+            END-IF.
+            PERFORM 300-READ-RTN.
+        410-WRITE-REC.
+            MOVE PRO-NO OF IN-REC      TO PRO-NO-OUT.
+            MOVE PRO-NAME OF IN-REC    TO PRO-NAME-OUT.
+            MOVE PRO-QTY OF IN-REC     TO PRO-QTY-OUT.
+            MOVE PRO-MIN-QTY OF IN-REC TO PRO-MIN-QTY-OUT.
+            WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES.
+        500-CLOSE-RTN.
+            CLOSE IN-FILE OUT-FILE.
+            COPY PAGEBRK.
