@@ -13,36 +13,76 @@
            SELECT IN-FILE ASSIGN TO RANDOM "SAM12-2.IN"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS SEQUENTIAL
-                  RECORD KEY IS PRO-NO.
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS FS-CODE.
       **
         DATA    DIVISION.
         FILE    SECTION.
         FD IN-FILE
            LABEL RECORD IS STANDARD.
-        01 IN-REC.
-           05 PRO-NO            PIC X(5).
-           05 PRO-NAME          PIC X(10).
-           05 PRO-QTY           PIC 9(3).
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==IN-REC==.
         WORKING-STORAGE SECTION.
         01 EOF          PIC X  VALUE "N".
         01 I            PIC 99 VALUE 12.
+        01 FS-CODE      PIC XX.
+        01 WS-BEGIN-KEY PIC X(13).
+        01 WS-END-KEY   PIC X(13).
+        01 WS-PAGE-CNT  PIC 99 VALUE 0.
+        01 MAX-PER-PAGE PIC 99 VALUE 6.
+        01 WS-MORE-KEY  PIC X.
 
       **
        PROCEDURE       DIVISION.
+       DECLARATIVES.
+       INPUT-ERROR     SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON IN-FILE.
+       ERROR-PROCESS.
+           IF FS-CODE NOT = "00"
+              DISPLAY "ERROR OPENING IN-FILE, FILE STATUS = " FS-CODE
+              STOP RUN.
+       END DECLARATIVES.
+       PROGRAM-BEGIN   SECTION.
        000-MAIN-RTN.
            PERFORM 100-OPEN-FILE.
+           PERFORM 110-RANGE-QUERY-RTN.
            PERFORM 200-READ-FILE.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            PERFORM 300-DISPLAY UNTIL EOF = "Y".
            PERFORM 400-CLOSE-FILE.
-           STOP RUN.
+           EXIT PROGRAM.
        100-OPEN-FILE.
            OPEN INPUT IN-FILE.
+       110-RANGE-QUERY-RTN.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+           DISPLAY "BEGIN PRO-NO (BLANK = ALL)  : " LINE 3 POSITION 10.
+           ACCEPT WS-BEGIN-KEY LINE 3 POSITION 42.
+           DISPLAY "END PRO-NO (BLANK = TO END) : " LINE 5 POSITION 10.
+           ACCEPT WS-END-KEY LINE 5 POSITION 42.
+           IF WS-BEGIN-KEY NOT = SPACES
+              MOVE WS-BEGIN-KEY TO PRO-NO
+              START IN-FILE KEY IS NOT LESS THAN PRO-NO
+                 INVALID KEY MOVE "Y" TO EOF
+              END-START
+           END-IF.
        200-READ-FILE.
            READ IN-FILE AT END MOVE "Y" TO EOF.
        300-DISPLAY.
-           DISPLAY IN-REC LINE I POSITION 20.
-           ADD 2 TO I.
-           PERFORM 200-READ-FILE.
+           IF WS-END-KEY NOT = SPACES AND PRO-NO > WS-END-KEY
+              MOVE "Y" TO EOF
+           ELSE
+              DISPLAY IN-REC LINE I POSITION 20
+              ADD 2 TO I
+              ADD 1 TO WS-PAGE-CNT
+              IF WS-PAGE-CNT NOT < MAX-PER-PAGE
+                 PERFORM 310-PAGE-PAUSE-RTN
+              END-IF
+              PERFORM 200-READ-FILE
+           END-IF.
+       310-PAGE-PAUSE-RTN.
+           DISPLAY "MORE - PRESS ENTER TO CONTINUE" LINE 23 POSITION 20.
+           ACCEPT WS-MORE-KEY LINE 23 POSITION 55.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+           MOVE 12 TO I.
+           MOVE 0 TO WS-PAGE-CNT.
        400-CLOSE-FILE.
            CLOSE IN-FILE.
