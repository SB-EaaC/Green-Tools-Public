@@ -13,44 +13,117 @@
            SELECT OUT-FILE ASSIGN TO RANDOM "SAM12-1.OUT"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS PRO-NO.
+                  RECORD KEY IS PRO-NO
+                  ALTERNATE RECORD KEY IS PRO-NAME
+                            WITH DUPLICATES
+                  FILE STATUS IS FS-CODE.
+           SELECT REJECT-FILE ASSIGN TO RANDOM "SAM12-1.REJ"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REJECT-FS.
       **
         DATA    DIVISION.
         FILE    SECTION.
         FD OUT-FILE
            LABEL RECORD IS STANDARD.
-        01 OUT-REC.
-           05 PRO-NO    PIC X(5).
-           05 PRO-NAME  PIC X(10).
-           05 PRO-QTY   PIC 9(3).
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==OUT-REC==.
+        FD REJECT-FILE
+           LABEL RECORD IS STANDARD.
+        01 REJECT-REC   PIC X(80).
 
         WORKING-STORAGE SECTION.
         01 CONT         PIC X  VALUE "Y".
         01 EOF          PIC X  VALUE "N".
         01 I            PIC 99 VALUE 10.
+        01 FS-CODE      PIC XX.
+        01 REJECT-FS    PIC XX.
+        01 ACTION-CODE  PIC X.
+           88 ACTION-LOOKUP  VALUE "L" "l".
+        01 WS-KEY-ERR   PIC X  VALUE "N".
+        01 DATA-ERR-FLAG PIC X VALUE "N".
 
       **
        PROCEDURE       DIVISION.
+       DECLARATIVES.
+       OUTPUT-ERROR    SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUT-FILE.
+       ERROR-PROCESS.
+           IF FS-CODE NOT = "00"
+              OPEN OUTPUT OUT-FILE
+              CLOSE OUT-FILE
+              OPEN I-O OUT-FILE.
+       REJECT-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON REJECT-FILE.
+       REJECT-ERROR-PROCESS.
+           IF REJECT-FS NOT = "00"
+              DISPLAY "ERROR OPENING REJECT-FILE, FILE STATUS = "
+                      REJECT-FS
+              EXIT PROGRAM.
+       END DECLARATIVES.
+       PROGRAM-BEGIN   SECTION.
        000-MAIN-RTN.
            PERFORM 100-OPEN-FILE.
            PERFORM 200-ACCEPT-SCREEN UNTIL CONT = "N".
            PERFORM 400-CLOSE-FILE.
-           STOP RUN.
+           EXIT PROGRAM.
        100-OPEN-FILE.
-           OPEN OUTPUT OUT-FILE.
+           OPEN I-O OUT-FILE.
+           OPEN OUTPUT REJECT-FILE.
        200-ACCEPT-SCREEN.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+           DISPLAY "新增(A) 依名稱查詢(L) : " LINE 3 POSITION 20.
+           ACCEPT ACTION-CODE LINE 3 POSITION 45.
+           IF ACTION-LOOKUP
+              PERFORM 220-LOOKUP-RTN
+           ELSE
+              PERFORM 210-ADD-RTN
+           END-IF.
+           DISPLAY "是否繼續 ?" LINE 15 POSITION 20.
+           ACCEPT CONT LINE 15 POSITION 33.
+       210-ADD-RTN.
            DISPLAY "編號 : "  LINE 5 POSITION 20.
            DISPLAY "名稱 : "  LINE 7 POSITION 20.
            DISPLAY "數量 : "  LINE 9 POSITION 20.
+           DISPLAY "安全存量 : "  LINE 11 POSITION 20.
+           DISPLAY "倉庫 : "  LINE 13 POSITION 20.
+           DISPLAY "廠商編號 : "  LINE 14 POSITION 20.
            ACCEPT PRO-NO      LINE 5 POSITION 28.
            ACCEPT PRO-NAME    LINE 7 POSITION 28.
            ACCEPT PRO-QTY     LINE 9 POSITION 28.
-           PERFORM 300-WRITE-REC.
-           DISPLAY "是否繼續 ?" LINE 15 POSITION 20.
-           ACCEPT CONT LINE 15 POSITION 33.
+           ACCEPT PRO-MIN-QTY LINE 11 POSITION 28.
+           ACCEPT PRO-WAREHOUSE LINE 13 POSITION 28.
+           ACCEPT PRO-VEND-NO LINE 14 POSITION 28.
+           PERFORM 215-CHECK-DATA-RTN.
+           IF DATA-ERR-FLAG NOT = "Y"
+              PERFORM 300-WRITE-REC
+           END-IF.
+       215-CHECK-DATA-RTN.
+           MOVE "N" TO DATA-ERR-FLAG.
+           IF PRO-QTY = ZERO
+              MOVE "Y" TO DATA-ERR-FLAG
+              DISPLAY "INVALID DATA - QTY MUST NOT BE ZERO"
+                      LINE 20 POSITION 20
+           END-IF.
+       220-LOOKUP-RTN.
+           DISPLAY "名稱 : "  LINE 5 POSITION 20.
+           ACCEPT PRO-NAME    LINE 5 POSITION 28.
+           MOVE "N" TO WS-KEY-ERR.
+           READ OUT-FILE KEY IS PRO-NAME
+              INVALID KEY MOVE "Y" TO WS-KEY-ERR
+           END-READ.
+           IF WS-KEY-ERR = "Y"
+              DISPLAY "PRODUCT NOT FOUND" LINE 20 POSITION 20
+           ELSE
+              DISPLAY "編號 : " PRO-NO  LINE 7 POSITION 20
+              DISPLAY "數量 : " PRO-QTY LINE 9 POSITION 20
+              DISPLAY "安全存量 : " PRO-MIN-QTY LINE 11 POSITION 20
+              DISPLAY "倉庫 : " PRO-WAREHOUSE LINE 13 POSITION 20
+              DISPLAY "廠商編號 : " PRO-VEND-NO LINE 14 POSITION 20
+           END-IF.
        300-WRITE-REC.
-           WRITE OUT-REC INVALID KEY DISPLAY "KEY ERROR !!"
-                 LINE 20 POSITION 30.
+           WRITE OUT-REC
+              INVALID KEY
+                 DISPLAY "KEY ERROR !!" LINE 20 POSITION 30
+                 WRITE REJECT-REC FROM OUT-REC
+           END-WRITE.
        400-CLOSE-FILE.
-           CLOSE OUT-FILE.
+           CLOSE OUT-FILE REJECT-FILE.
