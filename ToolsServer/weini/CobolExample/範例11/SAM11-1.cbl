@@ -12,8 +12,15 @@
         INPUT-OUTPUT    SECTION.
         FILE-CONTROL.
            SELECT OUT-FILE ASSIGN TO RANDOM "SAM11-1.OUT"
-                  ORGANIZATION IS LINE SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PRO-NO
                   FILE STATUS IS FS-CODE.
+           SELECT ARCH-FILE ASSIGN TO RANDOM WS-ARCH-NAME
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARCH-PRO-NO
+                  FILE STATUS IS ARCH-FS.
       **
         DATA    DIVISION.
         FILE    SECTION.
@@ -23,13 +30,29 @@
            05 PRO-NO    PIC X(5).
            05 SALE-QTY  PIC 9(3).
            05 UP-TYPE   PIC A.
+        FD ARCH-FILE
+           LABEL RECORD IS STANDARD.
+        01 ARCH-REC.
+           05 ARCH-PRO-NO    PIC X(5).
+           05 ARCH-SALE-QTY  PIC 9(3).
+           05 ARCH-UP-TYPE   PIC A.
 
         WORKING-STORAGE SECTION.
         01 HEADING1     PIC X(50) VALUE ALL "=".
         01 FS-CODE      PIC X(2).
+        01 ARCH-FS      PIC X(2).
         01 STOP-PROGRAM  PIC X  VALUE "Y".
         01 MODIFY-CODE  PIC X.
            88 MODIFY-TYPE   VALUE "Y" "y" "N" "n".
+        01 WS-IN-QTY    PIC 9(3).
+        01 WS-KEY-ERR   PIC X  VALUE "N".
+        01 ARCHIVE-CONFIRM PIC X.
+        01 OUT-EOF      PIC X  VALUE "N".
+        01 WS-ARCH-NAME PIC X(20).
+        01 WS-ARCH-DATE.
+           05 WS-ARCH-YY   PIC 9(4).
+           05 WS-ARCH-MM   PIC 9(2).
+           05 WS-ARCH-DD   PIC 9(2).
       **
         PROCEDURE       DIVISION.
       * �ŧi��
@@ -38,27 +61,67 @@
            USE AFTER STANDARD ERROR PROCEDURE ON OUT-FILE.
         ERROR-PROCESS.
            IF FS-CODE NOT = "00"
-              OPEN OUTPUT OUT-FILE.
+              OPEN OUTPUT OUT-FILE
+              CLOSE OUT-FILE
+              OPEN I-O OUT-FILE.
+        ARCH-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ARCH-FILE.
+        ARCH-ERROR-PROCESS.
+           IF ARCH-FS NOT = "00"
+              DISPLAY "ERROR OPENING ARCH-FILE, FILE STATUS = "
+                      ARCH-FS
+              STOP RUN.
         END DECLARATIVES.
       * �D�{��
         PROGRAM-BEGIN   SECTION.
         100-MAIN-RTN.
+            PERFORM 150-ARCHIVE-RTN.
             PERFORM 200-OPEN-FILES.
-            WRITE OUT-REC FROM HEADING1.
             PERFORM 300-SCREEN-RTN.
             PERFORM 400-ACCEPT-RTN UNTIL STOP-PROGRAM = "N".
             PERFORM 500-CLOSE-FILES.
             STOP RUN.
+        150-ARCHIVE-RTN.
+            DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+            DISPLAY "PERIOD-END ARCHIVE?(Y/N):" LINE 10 POSITION 20.
+            ACCEPT ARCHIVE-CONFIRM LINE 10 POSITION 55.
+            IF ARCHIVE-CONFIRM = "Y" OR "y"
+               PERFORM 160-BUILD-ARCHIVE-NAME
+               PERFORM 170-COPY-TO-ARCHIVE
+            END-IF.
+        160-BUILD-ARCHIVE-NAME.
+            ACCEPT WS-ARCH-DATE FROM DATE YYYYMMDD.
+            STRING "SAM11-1." WS-ARCH-YY WS-ARCH-MM WS-ARCH-DD ".OUT"
+                   DELIMITED BY SIZE INTO WS-ARCH-NAME.
+      * ARCH-FILE gets a copy of every record; OUT-FILE itself is left
+      * intact since it doubles as the running balance master looked
+      * up by 450-UPDATE-BALANCE-RTN, not a period file to be cleared.
+        170-COPY-TO-ARCHIVE.
+            OPEN OUTPUT ARCH-FILE.
+            OPEN INPUT OUT-FILE.
+            MOVE "N" TO OUT-EOF.
+            PERFORM 180-READ-OUT-FILE.
+            PERFORM UNTIL OUT-EOF = "Y"
+               MOVE PRO-NO TO ARCH-PRO-NO
+               MOVE SALE-QTY TO ARCH-SALE-QTY
+               MOVE UP-TYPE TO ARCH-UP-TYPE
+               WRITE ARCH-REC
+               PERFORM 180-READ-OUT-FILE
+            END-PERFORM.
+            CLOSE ARCH-FILE.
+            CLOSE OUT-FILE.
+        180-READ-OUT-FILE.
+            READ OUT-FILE NEXT RECORD
+               AT END MOVE "Y" TO OUT-EOF
+            END-READ.
         200-OPEN-FILES.
             OPEN I-O OUT-FILE.
-            IF FS-CODE = "00"
-               CLOSE OUT-FILE
-               OPEN EXTEND OUT-FILE.
         300-SCREEN-RTN.
-            DISPLAY " " LINE 1 POSITION 1 ERASE.
-            DISPLAY "=�����ɫ��ɵ{��=" LINE 5 POSITION 30.
+            DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+            DISPLAY "=�����ɫ��ɵ{�" LINE 5 POSITION 30.
             DISPLAY "1.��s���O :" LINE 7 POSITION 20.
-            DISPLAY "(A:�W�[���~��; D:�R�����~; C:�W�[�ƶq)"
+            DISPLAY "(A:Add product; D:Delete product; C:Incre
+      -    "ase qty)"
                      LINE 8 POSITION 21.
             DISPLAY "2.���~�s�� :" LINE 10 POSITION 20.
             DISPLAY "3.�P��ƶq :" LINE 12 POSITION 20.
@@ -69,13 +132,13 @@
                PERFORM 410-RTN THRU 430-RTN
                MOVE SPACE TO MODIFY-CODE
                PERFORM UNTIL MODIFY-TYPE
-                  DISPLAY "�O�_�ק�?(�ק�:1-3  �x�s:Y  ���:N)"
+                  DISPLAY "Confirm? (Modify:1-3  Save:Y  Reject:N)"
                            LINE 18 POSITION 20
                   ACCEPT MODIFY-CODE LINE 18 POSITION 60
                   PERFORM 440-MODIFY-RTN
                END-PERFORM
                IF MODIFY-CODE = "Y" OR "y"
-                  WRITE OUT-REC
+                  PERFORM 450-UPDATE-BALANCE-RTN
                   MOVE SPACE TO OUT-REC
                   MOVE SPACE TO MODIFY-CODE
                END-IF
@@ -98,5 +161,37 @@
                   END-IF
                END-IF
             END-IF.
+        450-UPDATE-BALANCE-RTN.
+            MOVE "N" TO WS-KEY-ERR.
+            IF UP-TYPE = "A"
+               WRITE OUT-REC
+                  INVALID KEY MOVE "Y" TO WS-KEY-ERR
+               END-WRITE
+               IF WS-KEY-ERR = "Y"
+                  DISPLAY "PRODUCT ALREADY EXISTS" LINE 20 POSITION 20
+               END-IF
+            ELSE
+               IF UP-TYPE = "D"
+                  DELETE OUT-FILE
+                     INVALID KEY MOVE "Y" TO WS-KEY-ERR
+                  END-DELETE
+                  IF WS-KEY-ERR = "Y"
+                     DISPLAY "PRODUCT NOT FOUND" LINE 20 POSITION 20
+                  END-IF
+               ELSE
+                  IF UP-TYPE = "C"
+                     MOVE SALE-QTY TO WS-IN-QTY
+                     READ OUT-FILE
+                        INVALID KEY MOVE "Y" TO WS-KEY-ERR
+                        NOT INVALID KEY
+                           ADD WS-IN-QTY TO SALE-QTY
+                           REWRITE OUT-REC
+                     END-READ
+                     IF WS-KEY-ERR = "Y"
+                        DISPLAY "PRODUCT NOT FOUND" LINE 20 POSITION 20
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF.
         500-CLOSE-FILES.
             CLOSE OUT-FILE.
