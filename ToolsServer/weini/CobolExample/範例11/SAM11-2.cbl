@@ -11,11 +11,25 @@
         INPUT-OUTPUT    SECTION.
         FILE-CONTROL.
            SELECT MAS-FILE ASSIGN TO RANDOM "SAM11-2.DAT"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS MAS-FS.
            SELECT TRAN-FILE ASSIGN TO RANDOM "SAM11-2.TRA"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS TRAN-FS.
            SELECT OUT-FILE ASSIGN TO RANDOM "SAM11-2.OUT"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OUT-FS.
+           SELECT SORT-MAS-FILE ASSIGN TO "MASSORT.TMP".
+           SELECT SORT-TRAN-FILE ASSIGN TO "TRANSORT.TMP".
+           SELECT ERROR-FILE ASSIGN TO RANDOM "SAM11-2.ERR"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ERROR-FS.
+           SELECT AUDIT-FILE ASSIGN TO RANDOM "SAM11-2.AUD"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS AUDIT-FS.
+           SELECT CHECKPOINT-FILE ASSIGN TO RANDOM "SAM11-2.CKP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CKPT-FS.
       **
         DATA    DIVISION.
         FILE    SECTION.
@@ -35,29 +49,177 @@
         01 OUT-REC.
            05 OUT-PRO-NO        PIC X(5).
            05 OUT-SALE-QTY      PIC 9(3).
+        FD ERROR-FILE
+           LABEL RECORD IS STANDARD.
+        01 ERROR-REC             PIC X(80).
+        FD AUDIT-FILE
+           LABEL RECORD IS STANDARD.
+        01 AUDIT-REC.
+           05 AUDIT-PRO-NO       PIC X(5).
+           05 FILLER             PIC X(1).
+           05 AUDIT-ACTION       PIC X(6).
+           05 FILLER             PIC X(1).
+           05 AUDIT-BEFORE-QTY   PIC 9(3).
+           05 FILLER             PIC X(1).
+           05 AUDIT-TRAN-QTY     PIC 9(3).
+           05 FILLER             PIC X(1).
+           05 AUDIT-AFTER-QTY    PIC 9(3).
+        FD CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+        01 CKPT-REC.
+           05 CKPT-MAS-CNT       PIC 9(6).
+           05 FILLER             PIC X(1).
+           05 CKPT-TRAN-CNT      PIC 9(6).
+           05 FILLER             PIC X(1).
+           05 CKPT-OUT-CNT       PIC 9(6).
+           05 FILLER             PIC X(1).
+           05 CKPT-QTY-IN        PIC 9(8).
+           05 FILLER             PIC X(1).
+           05 CKPT-QTY-OUT       PIC 9(8).
+        SD SORT-MAS-FILE.
+        01 SD-MAS-REC.
+           05 SD-MAS-PRO-NO     PIC X(5).
+           05 FILLER            PIC X(3).
+        SD SORT-TRAN-FILE.
+        01 SD-TRAN-REC.
+           05 SD-TRAN-PRO-NO    PIC X(5).
+           05 FILLER            PIC X(4).
 
         WORKING-STORAGE SECTION.
         01 EOF-MAS      PIC X  VALUE "N".
         01 EOF-TRAN     PIC X  VALUE "N".
+        77 CNT-MAS-READ   PIC 9(6) VALUE 0.
+        77 CNT-TRAN-READ  PIC 9(6) VALUE 0.
+        77 CNT-OUT-WRITE  PIC 9(6) VALUE 0.
+        77 QTY-IN-TOTAL   PIC 9(8) VALUE 0.
+        77 QTY-OUT-TOTAL  PIC 9(8) VALUE 0.
+        77 CKPT-FS          PIC XX.
+        77 CKPT-MAS-COUNT    PIC 9(6) VALUE 0.
+        77 CKPT-TRAN-COUNT   PIC 9(6) VALUE 0.
+        77 CKPT-OUT-COUNT    PIC 9(6) VALUE 0.
+        77 CKPT-QTY-IN-TOTAL  PIC 9(8) VALUE 0.
+        77 CKPT-QTY-OUT-TOTAL PIC 9(8) VALUE 0.
+        77 CKPT-INTERVAL     PIC 9(4) VALUE 50.
+        77 CKPT-CHECK        PIC 9(7).
+        77 MAS-FS            PIC XX.
+        77 TRAN-FS           PIC XX.
+        77 OUT-FS            PIC XX.
+        77 ERROR-FS          PIC XX.
+        77 AUDIT-FS          PIC XX.
       **
         PROCEDURE       DIVISION.
+        DECLARATIVES.
+        MAS-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON MAS-FILE.
+        MAS-ERROR-PROCESS.
+           IF MAS-FS NOT = "00"
+              DISPLAY "ERROR OPENING MAS-FILE, FILE STATUS = " MAS-FS
+              STOP RUN.
+        TRAN-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON TRAN-FILE.
+        TRAN-ERROR-PROCESS.
+           IF TRAN-FS NOT = "00"
+              DISPLAY "ERROR OPENING TRAN-FILE, FILE STATUS = " TRAN-FS
+              STOP RUN.
+        OUT-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUT-FILE.
+        OUT-ERROR-PROCESS.
+           IF OUT-FS NOT = "00"
+              DISPLAY "ERROR OPENING OUT-FILE, FILE STATUS = " OUT-FS
+              STOP RUN.
+        ERROR-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ERROR-FILE.
+        ERR-ERROR-PROCESS.
+           IF ERROR-FS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR-FILE, FILE STATUS = "
+                      ERROR-FS
+              STOP RUN.
+        AUDIT-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON AUDIT-FILE.
+        AUDIT-ERROR-PROCESS.
+           IF AUDIT-FS NOT = "00"
+              DISPLAY "ERROR OPENING AUDIT-FILE, FILE STATUS = "
+                      AUDIT-FS
+              STOP RUN.
+        END DECLARATIVES.
+        PROGRAM-BEGIN   SECTION.
         000-MAIN-RTN.
+            PERFORM 050-SORT-FILES.
+            PERFORM 060-RESTART-CHECK.
             PERFORM 100-OPEN-RTN.
-            PERFORM 200-READ-RTN.
+            PERFORM 070-SKIP-TO-CHECKPOINT.
+            IF CKPT-MAS-COUNT = 0 AND CKPT-TRAN-COUNT = 0
+               PERFORM 200-READ-RTN
+            END-IF.
             PERFORM 300-LOOP-RTN UNTIL
                         (EOF-MAS = "Y") AND (EOF-TRAN = "Y").
             PERFORM 400-CLOSE-RTN.
             STOP RUN.
+        050-SORT-FILES.
+            SORT SORT-MAS-FILE
+                ON ASCENDING KEY SD-MAS-PRO-NO
+                USING MAS-FILE
+                GIVING MAS-FILE.
+            SORT SORT-TRAN-FILE
+                ON ASCENDING KEY SD-TRAN-PRO-NO
+                USING TRAN-FILE
+                GIVING TRAN-FILE.
+        060-RESTART-CHECK.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF CKPT-FS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                      MOVE CKPT-MAS-CNT  TO CKPT-MAS-COUNT
+                      MOVE CKPT-TRAN-CNT TO CKPT-TRAN-COUNT
+                      MOVE CKPT-OUT-CNT  TO CKPT-OUT-COUNT
+                      MOVE CKPT-QTY-IN   TO CKPT-QTY-IN-TOTAL
+                      MOVE CKPT-QTY-OUT  TO CKPT-QTY-OUT-TOTAL
+               END-READ
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+      * At checkpoint time MAS-REC/TRAN-REC already hold the next
+      * record read past the one just processed, so the last READ in
+      * each skip loop below lands MAS-REC/TRAN-REC back on that same
+      * pending record. 000-MAIN-RTN must not re-read after this
+      * paragraph on a restart, or that pending record is lost.
+        070-SKIP-TO-CHECKPOINT.
+            PERFORM CKPT-MAS-COUNT TIMES
+               READ MAS-FILE AT END MOVE "Y" TO EOF-MAS
+            END-PERFORM.
+            PERFORM CKPT-TRAN-COUNT TIMES
+               READ TRAN-FILE AT END MOVE "Y" TO EOF-TRAN
+            END-PERFORM.
+            MOVE CKPT-MAS-COUNT  TO CNT-MAS-READ.
+            MOVE CKPT-TRAN-COUNT TO CNT-TRAN-READ.
+            MOVE CKPT-OUT-COUNT  TO CNT-OUT-WRITE.
+            MOVE CKPT-QTY-IN-TOTAL  TO QTY-IN-TOTAL.
+            MOVE CKPT-QTY-OUT-TOTAL TO QTY-OUT-TOTAL.
         100-OPEN-RTN.
-            OPEN INPUT  MAS-FILE TRAN-FILE
-                 OUTPUT OUT-FILE.
+            OPEN INPUT  MAS-FILE TRAN-FILE.
+            IF CKPT-MAS-COUNT > 0 OR CKPT-TRAN-COUNT > 0
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND ERROR-FILE
+               OPEN EXTEND AUDIT-FILE
+            ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT ERROR-FILE
+               OPEN OUTPUT AUDIT-FILE
+            END-IF.
         200-READ-RTN.
             PERFORM 210-READ-MAS.
             PERFORM 220-READ-TRAN.
         210-READ-MAS.
-            READ MAS-FILE AT END MOVE "Y" TO EOF-MAS.
+            READ MAS-FILE
+                AT END     MOVE "Y" TO EOF-MAS
+                NOT AT END ADD 1 TO CNT-MAS-READ
+                           ADD MAS-SALE-QTY TO QTY-IN-TOTAL
+            END-READ.
         220-READ-TRAN.
-            READ TRAN-FILE AT END MOVE "Y" TO EOF-TRAN.
+            READ TRAN-FILE
+                AT END     MOVE "Y" TO EOF-TRAN
+                NOT AT END ADD 1 TO CNT-TRAN-READ
+            END-READ.
         300-LOOP-RTN.
             IF MAS-PRO-NO < TRAN-PRO-NO
                PERFORM 310-MAS-OUT
@@ -78,28 +240,105 @@
                PERFORM 340-TRAN-FINAL UNTIL EOF-TRAN = "Y".
             IF EOF-TRAN = "Y"
                PERFORM 350-MAS-FINAL UNTIL EOF-MAS = "Y".
+            COMPUTE CKPT-CHECK = CNT-MAS-READ + CNT-TRAN-READ.
+            IF FUNCTION MOD(CKPT-CHECK, CKPT-INTERVAL) = 0
+               PERFORM 380-WRITE-CHECKPOINT
+            END-IF.
         310-MAS-OUT.
             MOVE MAS-REC TO OUT-REC.
             WRITE OUT-REC.
+            PERFORM 360-COUNT-OUTPUT.
         320-CHANGE-OUT.
             IF TRAN-TYPE = "C"
                MOVE MAS-PRO-NO TO OUT-PRO-NO
                COMPUTE OUT-SALE-QTY = MAS-SALE-QTY + TRAN-SALE-QTY
-               WRITE OUT-REC.
+               WRITE OUT-REC
+               PERFORM 360-COUNT-OUTPUT
+               MOVE MAS-PRO-NO    TO AUDIT-PRO-NO
+               MOVE "CHANGE"      TO AUDIT-ACTION
+               MOVE MAS-SALE-QTY  TO AUDIT-BEFORE-QTY
+               MOVE TRAN-SALE-QTY TO AUDIT-TRAN-QTY
+               MOVE OUT-SALE-QTY  TO AUDIT-AFTER-QTY
+               PERFORM 370-WRITE-AUDIT
+            ELSE
+               IF TRAN-TYPE = "D"
+                  MOVE MAS-PRO-NO    TO AUDIT-PRO-NO
+                  MOVE "DELETE"      TO AUDIT-ACTION
+                  MOVE MAS-SALE-QTY  TO AUDIT-BEFORE-QTY
+                  MOVE TRAN-SALE-QTY TO AUDIT-TRAN-QTY
+                  MOVE ZERO          TO AUDIT-AFTER-QTY
+                  PERFORM 370-WRITE-AUDIT
+               END-IF
+            END-IF.
+      * TRAN-TYPE = "D" on a match drops the master record from
+      * OUT-FILE (no WRITE OUT-REC above) but is still audited.
         330-TRAN-OUT.
-            MOVE TRAN-PRO-NO   TO OUT-PRO-NO.
-            MOVE TRAN-SALE-QTY TO OUT-SALE-QTY.
-            WRITE OUT-REC.
+            IF TRAN-TYPE = "D"
+               MOVE TRAN-REC TO ERROR-REC
+               WRITE ERROR-REC
+            ELSE
+               MOVE TRAN-PRO-NO   TO OUT-PRO-NO
+               MOVE TRAN-SALE-QTY TO OUT-SALE-QTY
+               WRITE OUT-REC
+               PERFORM 360-COUNT-OUTPUT
+               MOVE TRAN-PRO-NO   TO AUDIT-PRO-NO
+               MOVE "ADD"         TO AUDIT-ACTION
+               MOVE ZERO          TO AUDIT-BEFORE-QTY
+               MOVE TRAN-SALE-QTY TO AUDIT-TRAN-QTY
+               MOVE OUT-SALE-QTY  TO AUDIT-AFTER-QTY
+               PERFORM 370-WRITE-AUDIT
+            END-IF.
         340-TRAN-FINAL.
-            MOVE TRAN-PRO-NO TO OUT-PRO-NO.
-            MOVE TRAN-SALE-QTY TO OUT-SALE-QTY.
-            WRITE OUT-REC.
+            IF TRAN-TYPE = "D"
+               MOVE TRAN-REC TO ERROR-REC
+               WRITE ERROR-REC
+            ELSE
+               MOVE TRAN-PRO-NO TO OUT-PRO-NO
+               MOVE TRAN-SALE-QTY TO OUT-SALE-QTY
+               WRITE OUT-REC
+               PERFORM 360-COUNT-OUTPUT
+               MOVE TRAN-PRO-NO   TO AUDIT-PRO-NO
+               MOVE "ADD"         TO AUDIT-ACTION
+               MOVE ZERO          TO AUDIT-BEFORE-QTY
+               MOVE TRAN-SALE-QTY TO AUDIT-TRAN-QTY
+               MOVE OUT-SALE-QTY  TO AUDIT-AFTER-QTY
+               PERFORM 370-WRITE-AUDIT
+            END-IF.
             PERFORM 220-READ-TRAN.
         350-MAS-FINAL.
             MOVE MAS-REC TO OUT-REC.
             WRITE OUT-REC.
+            PERFORM 360-COUNT-OUTPUT.
             PERFORM 210-READ-MAS.
+        360-COUNT-OUTPUT.
+            ADD 1 TO CNT-OUT-WRITE.
+            ADD OUT-SALE-QTY TO QTY-OUT-TOTAL.
+        370-WRITE-AUDIT.
+            WRITE AUDIT-REC.
+        380-WRITE-CHECKPOINT.
+            MOVE CNT-MAS-READ  TO CKPT-MAS-CNT.
+            MOVE CNT-TRAN-READ TO CKPT-TRAN-CNT.
+            MOVE CNT-OUT-WRITE TO CKPT-OUT-CNT.
+            MOVE QTY-IN-TOTAL  TO CKPT-QTY-IN.
+            MOVE QTY-OUT-TOTAL TO CKPT-QTY-OUT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CKPT-REC.
+            CLOSE CHECKPOINT-FILE.
+        390-DISPLAY-SUMMARY.
+            DISPLAY "=== SAMPLE11-2 CONTROL TOTALS ===".
+            DISPLAY "MAS-FILE RECORDS READ    : " CNT-MAS-READ.
+            DISPLAY "TRAN-FILE RECORDS READ   : " CNT-TRAN-READ.
+            DISPLAY "OUT-FILE RECORDS WRITTEN : " CNT-OUT-WRITE.
+            DISPLAY "QUANTITY TOTAL IN (MAS)  : " QTY-IN-TOTAL.
+            DISPLAY "QUANTITY TOTAL OUT       : " QTY-OUT-TOTAL.
         400-CLOSE-RTN.
+            PERFORM 390-DISPLAY-SUMMARY.
             CLOSE MAS-FILE
                   TRAN-FILE
-                  OUT-FILE.
+                  OUT-FILE
+                  ERROR-FILE
+                  AUDIT-FILE.
+            PERFORM 395-CLEAR-CHECKPOINT.
+        395-CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            CLOSE CHECKPOINT-FILE.
