@@ -0,0 +1,77 @@
+      ** 主功能選單 (MAINMENU.CBL):以單一選單整合各範例程式
+      **                            對照 (SAM13-2.CBL) 的呼叫方式
+
+        IDENTIFICATION  DIVISION.
+        PROGRAM-ID.     MainMenu.
+      **
+        ENVIRONMENT     DIVISION.
+        CONFIGURATION   SECTION.
+        SOURCE-COMPUTER. IBM-PC.
+        OBJECT-COMPUTER. IBM-PC.
+      **
+        DATA    DIVISION.
+        WORKING-STORAGE SECTION.
+        01 CHOICE       PIC 9.
+      **
+        PROCEDURE       DIVISION.
+       PROGRAM-BEGIN   SECTION.
+       000-MAIN-RTN.
+           PERFORM 200-CHOICE-RTN UNTIL CHOICE = 9.
+           STOP RUN.
+       100-SCREEN.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+           DISPLAY "總 目 錄" LINE 3 POSITION 10.
+           DISPLAY "1.資料建檔"     LINE 5  POSITION 12.
+           DISPLAY "2.客戶資料"     LINE 6  POSITION 12.
+           DISPLAY "3.銷售報表"     LINE 7  POSITION 12.
+           DISPLAY "4.資料比對"     LINE 8  POSITION 12.
+           DISPLAY "5.範圍查詢"     LINE 9  POSITION 12.
+           DISPLAY "6.新增更改刪除" LINE 10 POSITION 12.
+           DISPLAY "7.副程式範例一" LINE 11 POSITION 12.
+           DISPLAY "8.副程式範例二" LINE 12 POSITION 12.
+           DISPLAY "9.結束"        LINE 13 POSITION 12.
+           DISPLAY "INPUT YOUR CHOICE : " LINE 16 POSITION 10.
+           ACCEPT CHOICE LINE 16 POSITION 32.
+       200-CHOICE-RTN.
+           PERFORM 100-SCREEN.
+           IF CHOICE = 1
+              CALL "Sample4"
+              CANCEL "Sample4"
+           ELSE IF CHOICE = 2
+                   CALL "Sample6"
+                   CANCEL "Sample6"
+                ELSE IF CHOICE = 3
+                        CALL "Sample9-1"
+                        CANCEL "Sample9-1"
+                     ELSE IF CHOICE = 4
+                             CALL "Sample12-1"
+                             CANCEL "Sample12-1"
+                          ELSE
+                             PERFORM 210-CHOICE-2
+                          END-IF
+                     END-IF
+                END-IF
+           END-IF.
+       210-CHOICE-2.
+           IF CHOICE = 5
+              CALL "Sample12-2"
+              CANCEL "Sample12-2"
+           ELSE IF CHOICE = 6
+                   CALL "Sample13-1"
+                   CANCEL "Sample13-1"
+                ELSE IF CHOICE = 7
+                        CALL "Sample13-2"
+                        CANCEL "Sample13-2"
+                     ELSE IF CHOICE = 8
+                             CALL "Sample13-3"
+                             CANCEL "Sample13-3"
+                          ELSE IF CHOICE = 9
+                                  CONTINUE
+                               ELSE
+                                  DISPLAY "INVALID SELECTION, TRY AGAIN"
+                                          LINE 20 POSITION 10
+                               END-IF
+                          END-IF
+                     END-IF
+                END-IF
+           END-IF.
