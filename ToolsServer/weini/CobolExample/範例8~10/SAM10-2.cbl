@@ -15,6 +15,8 @@
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE ASSIGN TO RANDOM "SAM10-2.OUT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO RANDOM "SAM10-2.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL.
       **
         DATA    DIVISION.
         FILE    SECTION.
@@ -22,17 +24,38 @@
            LABEL RECORD IS STANDARD.
         01 IN-REC.
            05  DATE-IN.
-               10 YY            PIC 9(2).
+               10 YY            PIC 9(4).
                10 MM            PIC 9(2).
            05  NO-IN            PIC 9.
            05  PRICE-IN         PIC 9(3).
         FD OUT-FILE
            LABEL RECORD IS STANDARD.
         01 OUT-REC              PIC X(80).
+        FD CSV-FILE
+           LABEL RECORD IS STANDARD.
+        01 CSV-REC               PIC X(100).
         WORKING-STORAGE SECTION.
+        01 CSV-HEADING            PIC X(100) VALUE
+           "PROD,JAN,FEB,MAR,APR,MAY,JUN,JUL,AUG,SEP,OCT,NOV,DEC,TOTAL".
+        01 CSV-DETAIL-LINE.
+           05 CSV-PROD-NO        PIC 9.
+           05 FILLER             PIC X VALUE ",".
+           05 CSV-MONTH OCCURS 12 TIMES.
+              10 CSV-MONTH-VAL PIC ZZZ9.
+              10 FILLER        PIC X VALUE ",".
+           05 CSV-TOTAL          PIC ZZZZ9.
+        01 RUN-HEADING.
+           05 FILLER    PIC X(6)  VALUE "DATE: ".
+           05 RH-YY     PIC 9999.
+           05 FILLER    PIC X(1)  VALUE "/".
+           05 RH-MM     PIC 99.
+           05 FILLER    PIC X(1)  VALUE "/".
+           05 RH-DD     PIC 99.
+           05 FILLER    PIC X(8)  VALUE "  PAGE: ".
+           05 RH-PAGE   PIC ZZ9.
         01 HEADING1.
            05 FILLER    PIC X(30)  VALUE ALL SPACES.
-           05 FILLER    PIC X(20)  VALUE "�ӱM�q���ѥ��������q".
+           05 FILLER    PIC X(20)  VALUE "MONTHLY SALES TABLE".
         01 HEADING2.
            05 FILLER    PIC X(4)   VALUE "�@��".
            05 FILLER    PIC X(2)   VALUE SPACES.
@@ -64,13 +87,19 @@
               10 MONTH  PIC $$$9.
               10 FILLER PIC X(2).
            05 TOTAL     PIC $$$,$$9.
+        77 TAB-ROW-COUNT PIC 9(2) VALUE 0.
         01 SALE-TABLE.
-           05 TAB-R OCCURS 2 TIMES.
-              10 TAB-C OCCURS 12 TIMES PIC 9(3).
+           05 TAB-R OCCURS 1 TO 20 TIMES DEPENDING ON TAB-ROW-COUNT
+              INDEXED BY TAB-IDX.
+              10 TAB-PROD-NO  PIC 9    VALUE 0.
+              10 TAB-C OCCURS 12 TIMES PIC 9(3) VALUE 0.
         77 EOF-FLAG     PIC X  VALUE "N".
         77 TOT          PIC 9(5) VALUE 0.
-        77 SUB1         PIC 9    VALUE 0.
+        77 SUB1         PIC 9(2) VALUE 0.
         77 SUB2         PIC 9(2) VALUE 0.
+        77 TAB-FOUND    PIC X    VALUE "N".
+           COPY PAGECTL.
+           COPY RUNDATE.
       **
         PROCEDURE       DIVISION.
         000-MAIN-RTN.
@@ -78,27 +107,67 @@
             PERFORM 200-WRITE-HEADING.
             PERFORM 300-READ-DATA.
             PERFORM 400-LOOP-RTN UNTIL EOF-FLAG = "Y".
-            PERFORM 500-WRITE VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > 2.
+            PERFORM 500-WRITE
+               VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > TAB-ROW-COUNT.
             PERFORM 600-CLOSE.
             STOP RUN.
         100-OPEN-RTN.
             OPEN INPUT  IN-FILE
-                 OUTPUT OUT-FILE.
+                 OUTPUT OUT-FILE
+                        CSV-FILE.
+            WRITE CSV-REC FROM CSV-HEADING.
         200-WRITE-HEADING.
-            WRITE OUT-REC FROM HEADING1 AFTER PAGE.
+            ADD 1 TO PAGE-CTR.
+            ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+            MOVE RUN-YY TO RH-YY.
+            MOVE RUN-MM TO RH-MM.
+            MOVE RUN-DD TO RH-DD.
+            MOVE PAGE-CTR TO RH-PAGE.
+            WRITE OUT-REC FROM RUN-HEADING AFTER PAGE.
+            WRITE OUT-REC FROM HEADING1 AFTER 2 LINES.
             WRITE OUT-REC FROM HEADING2 AFTER 2 LINES.
         300-READ-DATA.
             READ IN-FILE AT END MOVE "Y" TO EOF-FLAG.
         400-LOOP-RTN.
-            COMPUTE TAB-C(NO-IN, MM) = TAB-C(NO-IN, MM) + PRICE-IN.
+            PERFORM 410-FIND-ROW-RTN.
             PERFORM 300-READ-DATA.
+        410-FIND-ROW-RTN.
+            MOVE "N" TO TAB-FOUND.
+            PERFORM VARYING TAB-IDX FROM 1 BY 1
+                    UNTIL TAB-IDX > TAB-ROW-COUNT
+               IF TAB-PROD-NO(TAB-IDX) = NO-IN
+                  COMPUTE TAB-C(TAB-IDX, MM) =
+                          TAB-C(TAB-IDX, MM) + PRICE-IN
+                  MOVE "Y" TO TAB-FOUND
+               END-IF
+            END-PERFORM.
+            IF TAB-FOUND = "N"
+               IF TAB-ROW-COUNT < 20
+                  ADD 1 TO TAB-ROW-COUNT
+                  SET TAB-IDX TO TAB-ROW-COUNT
+                  MOVE NO-IN TO TAB-PROD-NO(TAB-IDX)
+                  COMPUTE TAB-C(TAB-IDX, MM) =
+                          TAB-C(TAB-IDX, MM) + PRICE-IN
+               ELSE
+                  DISPLAY "SALE-TABLE FULL, PRODUCT " NO-IN
+                          " SKIPPED"
+               END-IF
+            END-IF.
         500-WRITE.
+            MOVE ZERO TO TOT.
             PERFORM 510-MOVE VARYING SUB2 FROM 1 BY 1 UNTIL SUB2 > 12.
             MOVE TOT TO TOTAL.
+            PERFORM 990-PAGE-CHECK-RTN.
             WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES.
+            MOVE TAB-PROD-NO(SUB1) TO CSV-PROD-NO.
+            MOVE TOT TO CSV-TOTAL.
+            WRITE CSV-REC FROM CSV-DETAIL-LINE.
         510-MOVE.
             MOVE TAB-C(SUB1, SUB2) TO MONTH(SUB2).
+            MOVE TAB-C(SUB1, SUB2) TO CSV-MONTH-VAL(SUB2).
             COMPUTE TOT = TOT + TAB-C(SUB1, SUB2).
         600-CLOSE.
             CLOSE IN-FILE
-                  OUT-FILE.
+                  OUT-FILE
+                  CSV-FILE.
+            COPY PAGEBRK.
