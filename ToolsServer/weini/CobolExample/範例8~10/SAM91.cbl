@@ -12,9 +12,20 @@
         INPUT-OUTPUT    SECTION.
         FILE-CONTROL.
            SELECT IN-FILE ASSIGN TO RANDOM "SAMPLE91.IN"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IN-FS.
            SELECT OUT-FILE ASSIGN TO RANDOM "SAMPLE91.OUT"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OUT-FS.
+           SELECT PROD-FILE ASSIGN TO RANDOM "SAM12-1.OUT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS PROD-FS.
+           SELECT EXCEPT-FILE ASSIGN TO RANDOM "SAMPLE91.EXC"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS EXCEPT-FS.
+           SELECT SORT-IN-FILE ASSIGN TO "SAM91SRT.TMP".
       **
         DATA    DIVISION.
         FILE    SECTION.
@@ -22,20 +33,47 @@
            LABEL RECORD IS STANDARD.
         01 IN-REC.
            05  SALES-DATE.
-               10 SALES-YEAR       PIC 9(2).
+               10 SALES-YEAR       PIC 9(4).
                10 SALES-MONTH      PIC 9(2).
                10 SALES-DAY        PIC 9(2).
            05  SALE-NO             PIC X(3).
-           05  PRODUCT-NO          PIC X(4).
+           05  PRODUCT-NO          PIC X(13).
            05  PRICE               PIC 9(4).
            05  QTY                 PIC 9(4).
            05  SALESMAN            PIC X(4).
+           05  TRAN-TYPE           PIC X.
+               88 TRAN-RETURN      VALUE "R".
+           05  RETURN-SALE-NO      PIC X(3).
 
         FD OUT-FILE
            LABEL RECORD IS STANDARD.
         01 OUT-REC              PIC X(80).
+        FD PROD-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==PROD-REC==.
+        FD EXCEPT-FILE
+           LABEL RECORD IS STANDARD.
+        01 EXCEPT-REC            PIC X(80).
+        SD SORT-IN-FILE.
+        01 SD-IN-REC.
+           05  SD-SALES-DATE.
+               10 SD-SALES-YEAR       PIC 9(4).
+               10 SD-SALES-MONTH      PIC 9(2).
+               10 SD-SALES-DAY        PIC 9(2).
+           05  SD-SALE-NO          PIC X(3).
+           05  SD-PRODUCT-NO       PIC X(13).
+           05  FILLER              PIC X(16).
 
         WORKING-STORAGE SECTION.
+        01 RUN-HEADING.
+           05 FILLER            PIC X(6)  VALUE "DATE: ".
+           05 RH-YY             PIC 9999.
+           05 FILLER            PIC X(1)  VALUE "/".
+           05 RH-MM             PIC 99.
+           05 FILLER            PIC X(1)  VALUE "/".
+           05 RH-DD             PIC 99.
+           05 FILLER            PIC X(8)  VALUE "  PAGE: ".
+           05 RH-PAGE           PIC ZZ9.
         01 HEADING1.
            05 FILLER            PIC X(36)  VALUE SPACES.
            05 FILLER            PIC X(8)   VALUE "北青公司".
@@ -51,67 +89,247 @@
            05 FILLER            PIC X(8)  VALUE "銷售數量".
            05 FILLER            PIC X(4).
            05 FILLER            PIC X(4)  VALUE "備註".
+           05 FILLER            PIC X(4).
+           05 FILLER            PIC X(3)  VALUE "VAT".
         01 DETAIL-LINE.
            05 FILLER            PIC X(10).
-           05 L-SALES-YEAR      PIC 99/.
+           05 L-SALES-YEAR      PIC 9999/.
            05 L-SALES-MONTH     PIC 99/.
            05 L-SALES-DAY       PIC 99.
            05 FILLER            PIC X(4).
-           05 L-PRODUCT-NO      PIC X(4).
+           05 L-PRODUCT-NO      PIC X(13).
            05 FILLER            PIC X(4).
            05 L-QTY             PIC Z,ZZ9.
+           05 FILLER            PIC X(4).
+           05 L-REMARK          PIC X(4).
+           05 FILLER            PIC X(4).
+           05 L-VAT             PIC Z,ZZ9.
         01 CTRL-LINE.
            05 FILLER            PIC X(10).
-           05 M-SALES-YEAR      PIC 99/.
+           05 M-SALES-YEAR      PIC 9999/.
            05 M-SALES-MONTH     PIC 99.
-           05 FILLER            PIC X(19) VALUE "月銷售數量....     ".
+           05 FILLER            PIC X(19) VALUE "月銷售數量....".
            05 M-MONTH-TOTAL     PIC ZZ,ZZ9.
            05 FILLER            PIC X(4)  VALUE "   *".
-        01 ENDING.
-           05 FILLER            PIC X(19) VALUE "總銷售數量....     ".
+        01 CTRL-LINE2.
+           05 FILLER            PIC X(10).
+           05 P-PRODUCT-NO       PIC X(13).
+           05 FILLER            PIC X(15) VALUE "產品銷售數量..".
+           05 P-PRODUCT-TOTAL    PIC ZZ,ZZ9.
+           05 FILLER            PIC X(4)  VALUE "  * ".
+        01 ENDING-LINE.
+           05 FILLER            PIC X(19) VALUE "總銷售數量....".
            05 T-ALL-TOTAL       PIC ZZ,ZZ9.
            05 FILLER            PIC X(4)  VALUE "  **".
+        01 HEADING4.
+           05 FILLER            PIC X(36)  VALUE SPACES.
+           05 FILLER            PIC X(8)   VALUE "業務員小計".
+        01 HEADING5.
+           05 FILLER            PIC X(10).
+           05 FILLER            PIC X(8)  VALUE "業務員".
+           05 FILLER            PIC X(6).
+           05 FILLER            PIC X(8)  VALUE "銷售數量".
+           05 FILLER            PIC X(4).
+           05 FILLER            PIC X(8)  VALUE "銷售筆數".
+        01 SM-DETAIL-LINE.
+           05 FILLER            PIC X(10).
+           05 SM-CODE-OUT       PIC X(4).
+           05 FILLER            PIC X(10).
+           05 SM-QTY-OUT        PIC ZZ,ZZ9.
+           05 FILLER            PIC X(4).
+           05 SM-CNT-OUT        PIC ZZ,ZZ9.
+        01 SALESMAN-TABLE.
+           05 SM-ENTRY OCCURS 20 TIMES INDEXED BY SM-IDX.
+              10 SM-CODE        PIC X(4)  VALUE SPACES.
+              10 SM-QTY         PIC 9(8)  VALUE 0.
+              10 SM-CNT         PIC 9(6)  VALUE 0.
         77 EOF-FLAG     PIC X  VALUE "N".
-        77 CHECK-YEAR   PIC 9(2).
+        77 CHECK-YEAR   PIC 9(4).
         77 CHECK-MONTH  PIC 9(2).
         77 MONTH-TOTAL  PIC 9(8).
         77 ALL-TOTAL    PIC 9(8).
+        77 CHECK-PRODUCT-NO PIC X(13).
+        77 PRODUCT-TOTAL    PIC 9(8).
+        77 SM-COUNT     PIC 9(2) VALUE 0.
+        77 SM-FOUND      PIC X    VALUE "N".
+        77 PROD-NOT-FOUND PIC X   VALUE "N".
+        77 BACKORDER-FLAG PIC X   VALUE "N".
+        77 IN-FS         PIC XX.
+        77 OUT-FS        PIC XX.
+        77 PROD-FS       PIC XX.
+        77 EXCEPT-FS     PIC XX.
+        77 WS-VAT         PIC 9(6) VALUE 0.
+           COPY PAGECTL.
+           COPY VATRATE.
+           COPY RUNDATE.
       **
         PROCEDURE       DIVISION.
+        DECLARATIVES.
+        IN-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON IN-FILE.
+        IN-ERROR-PROCESS.
+           IF IN-FS NOT = "00"
+              DISPLAY "ERROR OPENING IN-FILE, FILE STATUS = " IN-FS
+              EXIT PROGRAM.
+        OUT-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUT-FILE.
+        OUT-ERROR-PROCESS.
+           IF OUT-FS NOT = "00"
+              DISPLAY "ERROR OPENING OUT-FILE, FILE STATUS = " OUT-FS
+              EXIT PROGRAM.
+        PROD-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PROD-FILE.
+        PROD-ERROR-PROCESS.
+           IF PROD-FS NOT = "00"
+              DISPLAY "ERROR OPENING PROD-FILE, FILE STATUS = " PROD-FS
+              EXIT PROGRAM.
+        EXCEPT-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON EXCEPT-FILE.
+        EXCEPT-ERROR-PROCESS.
+           IF EXCEPT-FS NOT = "00"
+              DISPLAY "ERROR OPENING EXCEPT-FILE, FILE STATUS = "
+                      EXCEPT-FS
+              EXIT PROGRAM.
+        END DECLARATIVES.
+        PROGRAM-BEGIN   SECTION.
         000-MAIN-RTN.
+            PERFORM 050-SORT-FILES.
             PERFORM 100-OPEN-RTN.
             PERFORM 200-WRITE-HEADING.
             PERFORM 300-INITIAL-DATA.
             PERFORM 400-LOOP-RTN UNTIL EOF-FLAG = "Y".
             PERFORM 500-WRITE-ENDING.
+            PERFORM 700-WRITE-SALESMAN-RTN.
             PERFORM 600-CLOSE-FILES.
-            STOP RUN.
+            EXIT PROGRAM.
+        050-SORT-FILES.
+            SORT SORT-IN-FILE
+                ON ASCENDING KEY SD-SALES-YEAR
+                                 SD-SALES-MONTH
+                                 SD-PRODUCT-NO
+                                 SD-SALES-DAY
+                USING IN-FILE
+                GIVING IN-FILE.
         100-OPEN-RTN.
             OPEN INPUT  IN-FILE
-                 OUTPUT OUT-FILE.
+                 I-O    PROD-FILE
+                 OUTPUT OUT-FILE
+                        EXCEPT-FILE.
         200-WRITE-HEADING.
-            WRITE OUT-REC FROM HEADING1 AFTER PAGE.
+            ADD 1 TO PAGE-CTR.
+            ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+            MOVE RUN-YY TO RH-YY.
+            MOVE RUN-MM TO RH-MM.
+            MOVE RUN-DD TO RH-DD.
+            MOVE PAGE-CTR TO RH-PAGE.
+            WRITE OUT-REC FROM RUN-HEADING AFTER PAGE.
+            WRITE OUT-REC FROM HEADING1 AFTER 2 LINES.
             WRITE OUT-REC FROM HEADING2 AFTER 2 LINES
             WRITE OUT-REC FROM HEADING3 AFTER 2 LINES.
         300-INITIAL-DATA.
             PERFORM 350-READ-DATA.
             MOVE SALES-YEAR  TO CHECK-YEAR.
             MOVE SALES-MONTH TO CHECK-MONTH.
+            MOVE PRODUCT-NO  TO CHECK-PRODUCT-NO.
         350-READ-DATA.
             READ IN-FILE AT END MOVE "Y" TO EOF-FLAG.
         400-LOOP-RTN.
-            IF SALES-MONTH NOT = CHECK-MONTH
-               PERFORM 450-PROCESS-MONTH-RTN
+            PERFORM 405-VALIDATE-PRODUCT-RTN.
+            IF PROD-NOT-FOUND = "Y"
+               PERFORM 407-WRITE-EXCEPTION-RTN
+            ELSE
+               IF SALES-MONTH NOT = CHECK-MONTH
+                  PERFORM 440-PROCESS-PRODUCT-RTN
+                  PERFORM 450-PROCESS-MONTH-RTN
+               ELSE
+                  IF PRODUCT-NO NOT = CHECK-PRODUCT-NO
+                     PERFORM 440-PROCESS-PRODUCT-RTN
+                  END-IF
+               END-IF
+               MOVE SALES-YEAR TO L-SALES-YEAR
+               MOVE SALES-MONTH TO L-SALES-MONTH
+               MOVE SALES-DAY TO L-SALES-DAY
+               MOVE PRODUCT-NO TO L-PRODUCT-NO
+               MOVE QTY TO L-QTY
+               COMPUTE WS-VAT = PRICE * QTY * VAT-RATE
+               MOVE WS-VAT TO L-VAT
+               IF TRAN-RETURN
+                  MOVE "退貨" TO L-REMARK
+               ELSE
+                  IF BACKORDER-FLAG = "Y"
+                     MOVE "缺貨" TO L-REMARK
+                  ELSE
+                     MOVE SPACES TO L-REMARK
+                  END-IF
+               END-IF
+               PERFORM 990-PAGE-CHECK-RTN
+               WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES
+               PERFORM 465-ACCUM-TOTALS-RTN
+               PERFORM 460-ACCUM-SALESMAN-RTN
             END-IF.
-            MOVE SALES-YEAR TO L-SALES-YEAR.
-            MOVE SALES-MONTH TO L-SALES-MONTH.
-            MOVE SALES-DAY TO L-SALES-DAY.
-            MOVE PRODUCT-NO TO L-PRODUCT-NO.
-            MOVE QTY TO L-QTY.
-            WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES.
-            ADD QTY TO MONTH-TOTAL.
-            ADD QTY TO ALL-TOTAL.
             PERFORM 350-READ-DATA.
+        465-ACCUM-TOTALS-RTN.
+            IF TRAN-RETURN
+               SUBTRACT QTY FROM PRODUCT-TOTAL
+               SUBTRACT QTY FROM MONTH-TOTAL
+               SUBTRACT QTY FROM ALL-TOTAL
+            ELSE
+               ADD QTY TO PRODUCT-TOTAL
+               ADD QTY TO MONTH-TOTAL
+               ADD QTY TO ALL-TOTAL
+            END-IF.
+        405-VALIDATE-PRODUCT-RTN.
+            MOVE PRODUCT-NO TO PRO-NO OF PROD-REC.
+            READ PROD-FILE
+                 INVALID KEY     MOVE "Y" TO PROD-NOT-FOUND
+                 NOT INVALID KEY MOVE "N" TO PROD-NOT-FOUND
+            END-READ.
+            MOVE "N" TO BACKORDER-FLAG.
+            IF PROD-NOT-FOUND = "N"
+               IF NOT TRAN-RETURN AND QTY > PRO-QTY OF PROD-REC
+                  MOVE "Y" TO BACKORDER-FLAG
+               END-IF
+               PERFORM 406-UPDATE-STOCK-RTN
+            END-IF.
+        406-UPDATE-STOCK-RTN.
+            IF TRAN-RETURN
+               ADD QTY TO PRO-QTY OF PROD-REC
+            ELSE
+               IF BACKORDER-FLAG = "Y"
+                  MOVE ZERO TO PRO-QTY OF PROD-REC
+               ELSE
+                  SUBTRACT QTY FROM PRO-QTY OF PROD-REC
+               END-IF
+            END-IF.
+            REWRITE PROD-REC
+               INVALID KEY
+                  DISPLAY "ERROR UPDATING PROD-FILE FOR " PRODUCT-NO
+            END-REWRITE.
+        407-WRITE-EXCEPTION-RTN.
+            WRITE EXCEPT-REC FROM IN-REC.
+        440-PROCESS-PRODUCT-RTN.
+            MOVE CHECK-PRODUCT-NO TO P-PRODUCT-NO.
+            MOVE PRODUCT-TOTAL TO P-PRODUCT-TOTAL.
+            WRITE OUT-REC FROM CTRL-LINE2 AFTER 2 LINES.
+            MOVE PRODUCT-NO TO CHECK-PRODUCT-NO.
+            MOVE ZEROS TO PRODUCT-TOTAL.
+        460-ACCUM-SALESMAN-RTN.
+            MOVE "N" TO SM-FOUND.
+            SET SM-IDX TO 1.
+            PERFORM VARYING SM-IDX FROM 1 BY 1 UNTIL SM-IDX > SM-COUNT
+               IF SM-CODE(SM-IDX) = SALESMAN
+                  ADD QTY TO SM-QTY(SM-IDX)
+                  ADD 1   TO SM-CNT(SM-IDX)
+                  MOVE "Y" TO SM-FOUND
+               END-IF
+            END-PERFORM.
+            IF SM-FOUND = "N"
+               ADD 1 TO SM-COUNT
+               SET SM-IDX TO SM-COUNT
+               MOVE SALESMAN TO SM-CODE(SM-IDX)
+               MOVE QTY      TO SM-QTY(SM-IDX)
+               MOVE 1        TO SM-CNT(SM-IDX)
+            END-IF.
         450-PROCESS-MONTH-RTN.
             MOVE CHECK-YEAR TO M-SALES-YEAR.
             MOVE CHECK-MONTH TO M-SALES-MONTH.
@@ -120,8 +338,20 @@
             MOVE SALES-MONTH TO CHECK-MONTH.
             MOVE ZEROS TO MONTH-TOTAL.
         500-WRITE-ENDING.
+            PERFORM 440-PROCESS-PRODUCT-RTN.
             PERFORM 450-PROCESS-MONTH-RTN.
             MOVE ALL-TOTAL TO T-ALL-TOTAL.
-            WRITE OUT-REC FROM ENDING AFTER 2 LINES.
+            WRITE OUT-REC FROM ENDING-LINE AFTER 2 LINES.
+        700-WRITE-SALESMAN-RTN.
+            WRITE OUT-REC FROM HEADING4 AFTER PAGE.
+            WRITE OUT-REC FROM HEADING5 AFTER 2 LINES.
+            PERFORM 710-WRITE-SALESMAN-LINE
+               VARYING SM-IDX FROM 1 BY 1 UNTIL SM-IDX > SM-COUNT.
+        710-WRITE-SALESMAN-LINE.
+            MOVE SM-CODE(SM-IDX) TO SM-CODE-OUT.
+            MOVE SM-QTY(SM-IDX)  TO SM-QTY-OUT.
+            MOVE SM-CNT(SM-IDX)  TO SM-CNT-OUT.
+            WRITE OUT-REC FROM SM-DETAIL-LINE AFTER 2 LINES.
         600-CLOSE-FILES.
-            CLOSE IN-FILE OUT-FILE.
+            CLOSE IN-FILE OUT-FILE PROD-FILE EXCEPT-FILE.
+            COPY PAGEBRK.
