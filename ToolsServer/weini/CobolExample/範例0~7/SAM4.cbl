@@ -13,71 +13,195 @@
        INPUT-OUTPUT     SECTION.
        FILE-CONTROL.
            SELECT OUT-FILE ASSIGN TO RANDOM "SAMPLE4.OUT"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS FS-CODE.
+           SELECT HIST-FILE ASSIGN TO RANDOM "SAMPLE4.HST"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS HIST-FS.
+           SELECT PROOF-FILE ASSIGN TO RANDOM "SAMPLE4.PRF"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS PROOF-FS.
      **--------------------------------------
        DATA             DIVISION.
        FILE             SECTION.
        FD  OUT-FILE.
-       01  OUT-REC.
-           05 PRO-NO-OUT        PIC X(4).
-           05 PRO-NAME-OUT      PIC A(8).
-           05 PRO-COST-OUT      PIC 9(3).
-           05 PRO-PRICE-OUT     PIC 9(3).
-           05 PRO-QTY-OUT       PIC 9(3).
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==OUT-REC==.
+       FD  HIST-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PRICEHST REPLACING ==PRICE-HIST-GRP== BY ==HIST-REC==.
+       FD  PROOF-FILE
+           LABEL RECORD IS STANDARD.
+       01  PROOF-REC       PIC X(80).
       *
        WORKING-STORAGE  SECTION.
-       01  ACCEPT-REC.
-           05 PRO-NO       PIC X(4).
-           05 PRO-NAME     PIC A(8).
-           05 PRO-COST     PIC 9(3).
-           05 PRO-PRICE    PIC 9(3).
-           05 PRO-QTY      PIC 9(3).
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==ACCEPT-REC==.
+           COPY RUNDATE.
+           COPY PAGECTL.
        77  CONTI        PIC A    VALUE "Y".
+       77  FS-CODE      PIC XX.
+       77  HIST-FS      PIC XX.
+       77  PROOF-FS     PIC XX.
+       77  DATA-ERR-FLAG PIC X   VALUE SPACE.
+       77  WS-KEY-ERR   PIC X   VALUE "N".
+       01  RUN-HEADING.
+           05 FILLER       PIC X(6)  VALUE "DATE: ".
+           05 RH-YY        PIC 9999.
+           05 FILLER       PIC X(1)  VALUE "/".
+           05 RH-MM        PIC 99.
+           05 FILLER       PIC X(1)  VALUE "/".
+           05 RH-DD        PIC 99.
+           05 FILLER       PIC X(8)  VALUE "  PAGE: ".
+           05 RH-PAGE      PIC ZZ9.
+       01  HEADING1.
+           05 FILLER       PIC X(30) VALUE ALL SPACES.
+           05 FILLER       PIC X(22) VALUE "DAILY ENTRY PROOF LIST".
+       01  HEADING2.
+           05 FILLER       PIC X(16) VALUE "PRODUCT NO".
+           05 FILLER       PIC X(3)  VALUE ALL SPACES.
+           05 FILLER       PIC X(10) VALUE "NAME".
+           05 FILLER       PIC X(3)  VALUE ALL SPACES.
+           05 FILLER       PIC X(6)  VALUE "COST".
+           05 FILLER       PIC X(3)  VALUE ALL SPACES.
+           05 FILLER       PIC X(6)  VALUE "PRICE".
+           05 FILLER       PIC X(3)  VALUE ALL SPACES.
+           05 FILLER       PIC X(6)  VALUE "QTY".
+           05 FILLER       PIC X(3)  VALUE ALL SPACES.
+           05 FILLER       PIC X(4)  VALUE "WHSE".
+       01  PROOF-DETAIL-LINE.
+           05 PRO-NO-OUT        PIC X(13).
+           05 FILLER            PIC X(3).
+           05 PRO-NAME-OUT      PIC A(10).
+           05 FILLER            PIC X(3).
+           05 PRO-COST-OUT      PIC ZZ,ZZ9.
+           05 FILLER            PIC X(3).
+           05 PRO-PRICE-OUT     PIC ZZ,ZZ9.
+           05 FILLER            PIC X(3).
+           05 PRO-QTY-OUT       PIC ZZ,ZZ9.
+           05 FILLER            PIC X(3).
+           05 PRO-WAREHOUSE-OUT PIC X(3).
      **--------------------------------------
        PROCEDURE        DIVISION.
+       DECLARATIVES.
+       OUTPUT-ERROR     SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUT-FILE.
+       ERROR-PROCESS.
+           IF FS-CODE NOT = "00"
+              OPEN OUTPUT OUT-FILE
+              CLOSE OUT-FILE
+              OPEN I-O OUT-FILE.
+       HIST-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON HIST-FILE.
+       HIST-ERROR-PROCESS.
+           IF HIST-FS NOT = "00"
+              OPEN OUTPUT HIST-FILE.
+       PROOF-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PROOF-FILE.
+       PROOF-ERROR-PROCESS.
+           IF PROOF-FS NOT = "00"
+              DISPLAY "ERROR OPENING PROOF-FILE, FILE STATUS = "
+                      PROOF-FS
+              STOP RUN.
+       END DECLARATIVES.
+       PROGRAM-BEGIN    SECTION.
        000-BEGIN-RTN.
            PERFORM 100-OPEN-FILE.
+           PERFORM 200-WRITE-HEADING.
            PERFORM 200-SCREEN-RTN UNTIL CONTI = "N".
            PERFORM 300-CLOSE-FILE.
-           STOP RUN.
+           EXIT PROGRAM.
        100-OPEN-FILE.
-           OPEN OUTPUT OUT-FILE.
+           OPEN I-O OUT-FILE.
+           OPEN I-O HIST-FILE.
+           IF HIST-FS = "00"
+              CLOSE HIST-FILE
+              OPEN EXTEND HIST-FILE.
+           OPEN OUTPUT PROOF-FILE.
+       200-WRITE-HEADING.
+           ADD 1 TO PAGE-CTR.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-YY TO RH-YY.
+           MOVE RUN-MM TO RH-MM.
+           MOVE RUN-DD TO RH-DD.
+           MOVE PAGE-CTR TO RH-PAGE.
+           WRITE PROOF-REC FROM RUN-HEADING AFTER PAGE.
+           WRITE PROOF-REC FROM HEADING1 AFTER 2 LINES.
+           WRITE PROOF-REC FROM HEADING2 AFTER 2 LINES.
        200-SCREEN-RTN.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "���~�s�� :"  LINE  5 POSITION 15.
            DISPLAY "���~�W�� :"  LINE  7 POSITION 15.
            DISPLAY "��즨�� :"  LINE  9 POSITION 15.
            DISPLAY "    ��� :"  LINE 11 POSITION 15.
            DISPLAY "  �w�s�q :"  LINE 13 POSITION 15.
+           DISPLAY "WAREHOUSE :"  LINE 15 POSITION 15.
            PERFORM 210-ACCEPT-RTN.
-           PERFORM 220-DISPLAY-BOTTOM1.
-           PERFORM 230-WRITE-REC.
+           PERFORM 215-CHECK-DATA-RTN.
+           IF DATA-ERR-FLAG NOT = "Y"
+              PERFORM 220-DISPLAY-BOTTOM1
+              PERFORM 990-PAGE-CHECK-RTN
+              PERFORM 225-WRITE-PROOF-RTN
+              PERFORM 230-WRITE-REC
+           END-IF.
            PERFORM 240-DISPLAY-BOTTOM2.
        210-ACCEPT-RTN.
-           ACCEPT PRO-NO    LINE  5 POSITION 26.
-           ACCEPT PRO-NAME  LINE  7 POSITION 26.
-           ACCEPT PRO-COST  LINE  9 POSITION 26.
-           ACCEPT PRO-PRICE LINE 11 POSITION 26.
-           ACCEPT PRO-QTY   LINE 13 POSITION 26.
+           ACCEPT PRO-NO    OF ACCEPT-REC LINE  5 POSITION 26.
+           ACCEPT PRO-NAME  OF ACCEPT-REC LINE  7 POSITION 26.
+           ACCEPT PRO-COST  OF ACCEPT-REC LINE  9 POSITION 26.
+           ACCEPT PRO-PRICE OF ACCEPT-REC LINE 11 POSITION 26.
+           ACCEPT PRO-QTY   OF ACCEPT-REC LINE 13 POSITION 26.
+           ACCEPT PRO-WAREHOUSE OF ACCEPT-REC LINE 15 POSITION 26.
+       215-CHECK-DATA-RTN.
+           MOVE SPACE TO DATA-ERR-FLAG.
+           IF PRO-COST OF ACCEPT-REC = ZERO
+              OR PRO-PRICE OF ACCEPT-REC = ZERO
+              OR PRO-QTY OF ACCEPT-REC = ZERO
+              MOVE "Y" TO DATA-ERR-FLAG
+              DISPLAY "INVALID DATA - COST/PRICE/QTY MUST NOT BE ZERO"
+                      LINE 16 POSITION 15
+           END-IF.
        220-DISPLAY-BOTTOM1.
-           DISPLAY "���~�s��     ���~�W��   ��즨��     ���    �w�s�q"
-                             LINE 17 POSITION 17.
-           DISPLAY PRO-NO    LINE 18 POSITION 19.
-           DISPLAY PRO-NAME  LINE 18 POSITION 30.
-           DISPLAY PRO-COST  LINE 18 POSITION 44.
-           DISPLAY PRO-PRICE LINE 18 POSITION 55.
-           DISPLAY PRO-QTY   LINE 18 POSITION 63.
-
-
+           DISPLAY "NO             NAME     COST PRICE  QTY"
+                   LINE 17 POSITION 17.
+           DISPLAY PRO-NO    OF ACCEPT-REC LINE 18 POSITION 19.
+           DISPLAY PRO-NAME  OF ACCEPT-REC LINE 18 POSITION 34.
+           DISPLAY PRO-COST  OF ACCEPT-REC LINE 18 POSITION 47.
+           DISPLAY PRO-PRICE OF ACCEPT-REC LINE 18 POSITION 55.
+           DISPLAY PRO-QTY   OF ACCEPT-REC LINE 18 POSITION 63.
+       225-WRITE-PROOF-RTN.
+           MOVE PRO-NO OF ACCEPT-REC        TO PRO-NO-OUT.
+           MOVE PRO-NAME OF ACCEPT-REC      TO PRO-NAME-OUT.
+           MOVE PRO-COST OF ACCEPT-REC      TO PRO-COST-OUT.
+           MOVE PRO-PRICE OF ACCEPT-REC     TO PRO-PRICE-OUT.
+           MOVE PRO-QTY OF ACCEPT-REC       TO PRO-QTY-OUT.
+           MOVE PRO-WAREHOUSE OF ACCEPT-REC TO PRO-WAREHOUSE-OUT.
+           WRITE PROOF-REC FROM PROOF-DETAIL-LINE AFTER 2 LINES.
        230-WRITE-REC.
-           MOVE PRO-NO    TO PRO-NO-OUT.
-           MOVE PRO-NAME  TO PRO-NAME-OUT.
-           MOVE PRO-COST  TO PRO-COST-OUT.
-           MOVE PRO-PRICE TO PRO-PRICE-OUT.
-           MOVE PRO-QTY   TO PRO-QTY-OUT.
-           WRITE OUT-REC.
+           MOVE PRO-NO OF ACCEPT-REC TO PRO-NO OF OUT-REC.
+           READ OUT-FILE
+              INVALID KEY MOVE "N" TO WS-KEY-ERR
+              NOT INVALID KEY MOVE "Y" TO WS-KEY-ERR
+           END-READ.
+           MOVE ACCEPT-REC TO OUT-REC.
+           IF WS-KEY-ERR = "Y"
+              REWRITE OUT-REC
+           ELSE
+              WRITE OUT-REC
+           END-IF.
+           PERFORM 235-WRITE-HIST-REC.
+       235-WRITE-HIST-REC.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE PRO-NO OF ACCEPT-REC    TO PH-PRO-NO.
+           MOVE RUN-YY                  TO PH-EFF-YY.
+           MOVE RUN-MM                  TO PH-EFF-MM.
+           MOVE RUN-DD                  TO PH-EFF-DD.
+           MOVE PRO-COST OF ACCEPT-REC  TO PH-PRO-COST.
+           MOVE PRO-PRICE OF ACCEPT-REC TO PH-PRO-PRICE.
+           WRITE HIST-REC.
        240-DISPLAY-BOTTOM2.
            DISPLAY "�O�_�~���J?(Y/N) :" LINE 22 POSITION 20.
            ACCEPT CONTI LINE 22 POSITION 40.
        300-CLOSE-FILE.
-           CLOSE OUT-FILE.
+           CLOSE OUT-FILE HIST-FILE PROOF-FILE.
+           COPY PAGEBRK.
