@@ -26,11 +26,25 @@
        FILE-CONTROL.
            SELECT OUT-FILE ASSIGN TO RANDOM "SAMPLE6.OUT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUST-FILE ASSIGN TO RANDOM "SAMPLE6.CUS"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CM-CUS-NO
+                  FILE STATUS IS CUST-FS.
+           SELECT CREDIT-FILE ASSIGN TO RANDOM "CREDIT.TAB"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CREDIT-FS.
      **--------------------------------------
        DATA             DIVISION.
        FILE             SECTION.
        FD  OUT-FILE.
        01  OUT-REC         PIC X(80).
+       FD  CUST-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CUSTCOPY REPLACING ==CUST-GRP== BY ==CUST-REC==.
+       FD  CREDIT-FILE
+           LABEL RECORD IS STANDARD.
+       01  CREDIT-REC      PIC 9(6).
       *
        WORKING-STORAGE  SECTION.
        01  ACCEPT-REC.
@@ -39,16 +53,26 @@
                  88 CUS-NO-1-OK  VALUE "A" THRU "Z".
               10 CUS-NO-2  PIC X(3).
            05 CUS-NAME     PIC X(8).
-           05 ADDRESS      PIC X(20).
-           05 PHO-NO       PIC X(8).
+           05 CUS-ADDRESS  PIC X(20).
+           05 PHO-NO.
+              10 PHO-AREA  PIC 9(2).
+              10 PHO-NUM   PIC 9(6).
            05 CREDIT-LIMIT PIC 9(6).
-              88 CREDIT-OK  VALUE 0 100000 200000 300000 400000.
 
        77  CONTI           PIC X.
        77  FUNC-KEY        PIC 9(2).
+       01  CUST-FS         PIC XX.
+       01  CREDIT-FS       PIC XX.
+       01  CREDIT-TABLE.
+           05 CREDIT-ENTRY OCCURS 10 TIMES PIC 9(6).
+       01  CREDIT-CNT      PIC 99 VALUE 0.
+       01  CREDIT-EOF      PIC X  VALUE "N".
+       01  WS-CREDIT-SUB   PIC 99.
+       01  WS-CREDIT-FOUND PIC X.
+       01  WS-DUP-ERR      PIC X.
        01  HEADING1.
            05 FILLER       PIC X(36) VALUE ALL SPACES.
-           05 FILLER       PIC X(17) VALUE "�� �� �� �� �� ��".
+           05 FILLER       PIC X(17) VALUE "CUSTOMER MASTER  ".
            05 FILLER       PIC X(37) VALUE ALL SPACES.
        01  HEADING2.
            05 FILLER       PIC X(8)  VALUE "�Ȥ�s��".
@@ -77,14 +101,55 @@
            05 CREDIT-LIMIT-OUT  PIC 9(6).
      **
        PROCEDURE        DIVISION.
+       DECLARATIVES.
+       CUST-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CUST-FILE.
+       CUST-ERROR-PROCESS.
+           IF CUST-FS NOT = "00"
+              OPEN OUTPUT CUST-FILE
+              CLOSE CUST-FILE
+              OPEN I-O CUST-FILE.
+       CREDIT-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CREDIT-FILE.
+       CREDIT-ERROR-PROCESS.
+           IF CREDIT-FS NOT = "00"
+              OPEN OUTPUT CREDIT-FILE
+              MOVE 0      TO CREDIT-REC
+              WRITE CREDIT-REC
+              MOVE 100000 TO CREDIT-REC
+              WRITE CREDIT-REC
+              MOVE 200000 TO CREDIT-REC
+              WRITE CREDIT-REC
+              MOVE 300000 TO CREDIT-REC
+              WRITE CREDIT-REC
+              MOVE 400000 TO CREDIT-REC
+              WRITE CREDIT-REC
+              CLOSE CREDIT-FILE
+              OPEN INPUT CREDIT-FILE.
+       END DECLARATIVES.
+       PROGRAM-BEGIN    SECTION.
        000-BEGIN-RTN.
+           PERFORM 050-LOAD-CREDIT-TABLE.
            PERFORM 100-OPEN-FILE.
            PERFORM 200-WRITE-HEADING.
            PERFORM 300-SCREEN-RTN UNTIL FUNC-KEY = 27.
            PERFORM 400-CLOSE-FILE.
-           STOP RUN.
+           EXIT PROGRAM.
+       050-LOAD-CREDIT-TABLE.
+           OPEN INPUT CREDIT-FILE.
+           PERFORM UNTIL CREDIT-EOF = "Y" OR CREDIT-CNT = 10
+              READ CREDIT-FILE
+                 AT END
+                    MOVE "Y" TO CREDIT-EOF
+                 NOT AT END
+                    ADD 1 TO CREDIT-CNT
+                    MOVE CREDIT-REC TO CREDIT-ENTRY(CREDIT-CNT)
+              END-READ
+           END-PERFORM.
+           CLOSE CREDIT-FILE.
        100-OPEN-FILE.
            OPEN OUTPUT OUT-FILE.
+           OPEN I-O CUST-FILE.
        200-WRITE-HEADING.
            WRITE OUT-REC FROM HEADING1 AFTER PAGE.
            WRITE OUT-REC FROM HEADING2 AFTER 2 LINES.
@@ -94,9 +159,10 @@
            PERFORM 330-CHECK-DATA-RTN.
            PERFORM 340-MOVE-RTN.
            PERFORM 350-WRITE-REC.
+           PERFORM 355-WRITE-CUST-REC.
            PERFORM 360-CONTINUE-RTN.
        310-DISPLAY-RTN.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "�Ȥ�s��"  LINE  5 POSITION 15.
            DISPLAY "�Ȥ�m�W"  LINE  7 POSITION 15.
            DISPLAY "    �a�}"  LINE  9 POSITION 15.
@@ -105,11 +171,17 @@
        320-ACCEPT-RTN.
            ACCEPT CUS-NO       LINE  5 POSITION 26.
            ACCEPT CUS-NAME     LINE  7 POSITION 26.
-           ACCEPT ADDRESS      LINE  9 POSITION 26.
+           ACCEPT CUS-ADDRESS  LINE  9 POSITION 26.
            ACCEPT PHO-NO       LINE 11 POSITION 26.
            ACCEPT CREDIT-LIMIT LINE 13 POSITION 26.
        330-CHECK-DATA-RTN.
+           MOVE CUS-NO TO CM-CUS-NO.
+           MOVE "Y" TO WS-DUP-ERR.
+           READ CUST-FILE
+              INVALID KEY MOVE "N" TO WS-DUP-ERR
+           END-READ.
            IF NOT CUS-NO-1-OK OR CUS-NO-2 IS NOT NUMERIC
+                              OR WS-DUP-ERR = "Y"
               MOVE "*" TO CUS-NO-ERR
            ELSE
               MOVE SPACE TO CUS-NO-ERR
@@ -121,13 +193,20 @@
               MOVE SPACE TO CUS-NAME-ERR
            END-IF.
 
-           IF PHO-NO IS NOT NUMERIC
+           IF PHO-NO IS NOT NUMERIC OR PHO-AREA = ZERO OR PHO-NUM = ZERO
               MOVE "*" TO PHO-NO-ERR
            ELSE
               MOVE SPACE TO PHO-NO-ERR
            END-IF.
 
-           IF NOT CREDIT-OK
+           MOVE "N" TO WS-CREDIT-FOUND.
+           PERFORM VARYING WS-CREDIT-SUB FROM 1 BY 1
+                   UNTIL WS-CREDIT-SUB > CREDIT-CNT
+              IF CREDIT-LIMIT = CREDIT-ENTRY(WS-CREDIT-SUB)
+                 MOVE "Y" TO WS-CREDIT-FOUND
+              END-IF
+           END-PERFORM.
+           IF WS-CREDIT-FOUND = "N"
               MOVE "*" TO CREDIT-LIMIT-ERR
            ELSE
               MOVE SPACE TO CREDIT-LIMIT-ERR
@@ -135,16 +214,28 @@
        340-MOVE-RTN.
            MOVE CUS-NO       TO CUS-NO-OUT.
            MOVE CUS-NAME     TO CUS-NAME-OUT.
-           MOVE ADDRESS      TO ADDRESS-OUT.
+           MOVE CUS-ADDRESS  TO ADDRESS-OUT.
            MOVE PHO-NO       TO PHO-NO-OUT.
            MOVE CREDIT-LIMIT TO CREDIT-LIMIT-OUT.
+           MOVE CUS-NO       TO CM-CUS-NO.
+           MOVE CUS-NAME     TO CM-CUS-NAME.
+           MOVE CUS-ADDRESS  TO CM-ADDRESS.
+           MOVE PHO-NO       TO CM-PHO-NO.
+           MOVE CREDIT-LIMIT TO CM-CREDIT-LIMIT.
        350-WRITE-REC.
            WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES.
+       355-WRITE-CUST-REC.
+           WRITE CUST-REC
+              INVALID KEY
+                 DISPLAY "DUPLICATE CUSTOMER NUMBER !!" LINE 20
+                         POSITION 15
+           END-WRITE.
        360-CONTINUE-RTN.
-           DISPLAY "[ESC]�����A��l���~�� !" LINE 22 POSITION 15.
+           DISPLAY "[ESC] TO QUIT, ENTER TO CONTINUE" LINE 22
+                   POSITION 15.
            ACCEPT CONTI LINE 22 POSITION 40 ON EXCEPTION FUNC-KEY.
        400-CLOSE-FILE.
-           CLOSE OUT-FILE.
+           CLOSE OUT-FILE CUST-FILE.
 
       * �`�Υ\���䤧ASCII�X�Ȭ��G
       *
