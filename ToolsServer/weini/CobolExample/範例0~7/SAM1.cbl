@@ -10,20 +10,57 @@
        CONFIGURATION    SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
+      *
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO RANDOM "SAMPLE1.OUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-CODE.
       *---------------------------------------
        DATA             DIVISION.
+       FILE             SECTION.
+       FD  REG-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-REC.
+           05  REG-NAME     PIC A(6).
+           05  REG-BIRTH    PIC 9(6).
+           05  REG-ADDR     PIC X(20).
        WORKING-STORAGE  SECTION.
        77  NAME-IN      PIC A(6).
        77  BIRTH-IN     PIC 9(6).
        77  ADDR-IN      PIC X(20).
+       77  FS-CODE      PIC XX.
       *---------------------------------------
        PROCEDURE        DIVISION.
+       DECLARATIVES.
+       REG-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON REG-FILE.
+       REG-ERROR-PROCESS.
+           IF FS-CODE NOT = "00"
+              OPEN OUTPUT REG-FILE.
+       END DECLARATIVES.
+       PROGRAM-BEGIN    SECTION.
        000-BEGIN-RTN.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           PERFORM 050-OPEN-FILE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "��J�m�W�G"  LINE 5  POSITION 5.
            ACCEPT NAME-IN        LINE 5  POSITION 17.
            DISPLAY "��J�ͤ�G"  LINE 8  POSITION 5.
            ACCEPT BIRTH-IN       LINE 8  POSITION 17.
            DISPLAY "��J�a�}�G"  LINE 11 POSITION 5.
            ACCEPT ADDR-IN        LINE 11 POSITION 17.
+           PERFORM 100-WRITE-REC.
+           PERFORM 900-CLOSE-FILE.
            STOP RUN.
+       050-OPEN-FILE.
+           OPEN I-O REG-FILE.
+           IF FS-CODE = "00"
+              CLOSE REG-FILE
+              OPEN EXTEND REG-FILE.
+       100-WRITE-REC.
+           MOVE NAME-IN  TO REG-NAME.
+           MOVE BIRTH-IN TO REG-BIRTH.
+           MOVE ADDR-IN  TO REG-ADDR.
+           WRITE REG-REC.
+       900-CLOSE-FILE.
+           CLOSE REG-FILE.
