@@ -0,0 +1,246 @@
+      * 應收帳款帳齡與利息試算 (CREDITAGE.CBL):依 Sample6 的客戶信用
+      *                          額度資料，將逾期餘額分級為 30/60/90
+      *                          天並試算利息，比照 (SAM8-2.CBL) 之
+      *                          PERFORM VARYING 累加寫法
+
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      CreditAge.
+     **--------------------------------------
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO RANDOM "SAMPLE6.CUS"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CM-CUS-NO
+                  FILE STATUS IS CUST-FS.
+           SELECT AGE-FILE ASSIGN TO RANDOM "CREDIT.AGE"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AGE-CUS-NO
+                  FILE STATUS IS AGE-FS.
+           SELECT OUT-FILE ASSIGN TO RANDOM "CREDITAGE.OUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OUT-FS.
+     **--------------------------------------
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  CUST-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CUSTCOPY REPLACING ==CUST-GRP== BY ==CUST-REC==.
+       FD  AGE-FILE
+           LABEL RECORD IS STANDARD.
+           COPY AGECOPY REPLACING ==AGE-GRP== BY ==AGE-REC==.
+       FD  OUT-FILE
+           LABEL RECORD IS STANDARD.
+       01  OUT-REC          PIC X(80).
+      *
+       WORKING-STORAGE  SECTION.
+           COPY AGECOPY REPLACING ==AGE-GRP== BY ==ACCEPT-REC==.
+           COPY INTRATE.
+           COPY RUNDATE.
+           COPY PAGECTL.
+       77  CONTI              PIC A    VALUE "Y".
+       77  CUST-FS            PIC XX.
+       77  AGE-FS             PIC XX.
+       77  OUT-FS             PIC XX.
+       77  EOF                PIC X    VALUE "N".
+       77  WS-KEY-ERR         PIC X.
+       77  WS-CUST-ERR        PIC X.
+       77  WS-RUN-DATE-NUM    PIC 9(8).
+       77  WS-INV-DATE-NUM    PIC 9(8).
+       77  WS-DAYS-OVERDUE    PIC S9(5).
+       77  WS-BUCKET-SUB      PIC 9.
+       77  WS-BUCKET-HIT      PIC 9   VALUE 0.
+       77  WS-INTEREST        PIC 9(6)V99.
+       01  BUCKET-THRESH-TABLE.
+           05 BUCKET-THRESH   PIC 9(3) OCCURS 3 TIMES.
+       01  BUCKET-TOTALS.
+           05 BUCKET-TOTAL    PIC 9(7) OCCURS 3 TIMES VALUE 0.
+       01  RUN-HEADING.
+           05 FILLER          PIC X(6)  VALUE "DATE: ".
+           05 RH-YY           PIC 9999.
+           05 FILLER          PIC X(1)  VALUE "/".
+           05 RH-MM           PIC 99.
+           05 FILLER          PIC X(1)  VALUE "/".
+           05 RH-DD           PIC 99.
+           05 FILLER          PIC X(8)  VALUE "  PAGE: ".
+           05 RH-PAGE         PIC ZZ9.
+       01  HEADING1.
+           05 FILLER          PIC X(28) VALUE SPACES.
+           05 FILLER          PIC X(21) VALUE "CREDIT AGING LISTING".
+       01  HEADING2.
+           05 FILLER          PIC X(12) VALUE "客戶編號".
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(9)  VALUE "逾期天".
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(6)  VALUE "餘額".
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(6)  VALUE "利息".
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(12) VALUE "超額註記".
+       01  DETAIL-LINE.
+           05 CUS-NO-OUT        PIC X(4).
+           05 FILLER            PIC X(3).
+           05 DAYS-OUT          PIC ZZ9.
+           05 FILLER            PIC X(3).
+           05 BALANCE-OUT       PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(3).
+           05 INTEREST-OUT      PIC ZZ,ZZ9.99.
+           05 FILLER            PIC X(3).
+           05 OVER-LIMIT-OUT    PIC X(10).
+       01  SUMMARY-LINE.
+           05 FILLER            PIC X(20) VALUE "30-59 DAYS TOTAL : ".
+           05 SUM-30-OUT        PIC ZZZ,ZZ9.
+       01  SUMMARY-LINE2.
+           05 FILLER            PIC X(20) VALUE "60-89 DAYS TOTAL : ".
+           05 SUM-60-OUT        PIC ZZZ,ZZ9.
+       01  SUMMARY-LINE3.
+           05 FILLER            PIC X(20) VALUE "90+   DAYS TOTAL : ".
+           05 SUM-90-OUT        PIC ZZZ,ZZ9.
+      **--------------------------------------
+       PROCEDURE        DIVISION.
+       DECLARATIVES.
+       CUST-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CUST-FILE.
+       CUST-ERROR-PROCESS.
+           IF CUST-FS NOT = "00"
+              DISPLAY "ERROR OPENING CUST-FILE, FILE STATUS = " CUST-FS
+              STOP RUN.
+       AGE-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON AGE-FILE.
+       AGE-ERROR-PROCESS.
+           IF AGE-FS NOT = "00"
+              OPEN OUTPUT AGE-FILE
+              CLOSE AGE-FILE
+              OPEN I-O AGE-FILE.
+       OUT-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUT-FILE.
+       OUT-ERROR-PROCESS.
+           IF OUT-FS NOT = "00"
+              DISPLAY "ERROR OPENING OUT-FILE, FILE STATUS = " OUT-FS
+              STOP RUN.
+       END DECLARATIVES.
+       PROGRAM-BEGIN    SECTION.
+       000-BEGIN-RTN.
+           PERFORM 050-INIT-TABLE.
+           PERFORM 100-OPEN-FILE.
+           PERFORM 150-ENTRY-RTN UNTIL CONTI = "N".
+           PERFORM 200-WRITE-HEADING.
+           PERFORM 300-READ-RTN.
+           PERFORM 400-LOOP-RTN UNTIL EOF = "Y".
+           PERFORM 500-WRITE-SUMMARY.
+           PERFORM 600-CLOSE-FILE.
+           STOP RUN.
+       050-INIT-TABLE.
+           MOVE 30 TO BUCKET-THRESH(1).
+           MOVE 60 TO BUCKET-THRESH(2).
+           MOVE 90 TO BUCKET-THRESH(3).
+       100-OPEN-FILE.
+           OPEN INPUT CUST-FILE.
+           OPEN I-O   AGE-FILE.
+           OPEN OUTPUT OUT-FILE.
+       150-ENTRY-RTN.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+           DISPLAY "CUSTOMER NO           :" LINE  5 POSITION 15.
+           DISPLAY "INVOICE DATE (YYYYMMDD):" LINE  7 POSITION 15.
+           DISPLAY "OUTSTANDING BALANCE    :" LINE  9 POSITION 15.
+           PERFORM 160-ACCEPT-RTN.
+           PERFORM 170-WRITE-AGE-REC.
+           PERFORM 180-DISPLAY-BOTTOM.
+       160-ACCEPT-RTN.
+           ACCEPT AGE-CUS-NO   OF ACCEPT-REC LINE  5 POSITION 40.
+           ACCEPT AGE-INV-DATE OF ACCEPT-REC LINE  7 POSITION 40.
+           ACCEPT AGE-BALANCE  OF ACCEPT-REC LINE  9 POSITION 40.
+       170-WRITE-AGE-REC.
+           MOVE AGE-CUS-NO OF ACCEPT-REC TO AGE-CUS-NO OF AGE-REC.
+           READ AGE-FILE
+              INVALID KEY MOVE "N" TO WS-KEY-ERR
+              NOT INVALID KEY MOVE "Y" TO WS-KEY-ERR
+           END-READ.
+           MOVE ACCEPT-REC TO AGE-REC.
+           IF WS-KEY-ERR = "Y"
+              REWRITE AGE-REC
+           ELSE
+              WRITE AGE-REC
+           END-IF.
+       180-DISPLAY-BOTTOM.
+           DISPLAY "CONTINUE? (Y/N) :" LINE 22 POSITION 20.
+           ACCEPT CONTI LINE 22 POSITION 40.
+       200-WRITE-HEADING.
+           ADD 1 TO PAGE-CTR.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-YY TO RH-YY.
+           MOVE RUN-MM TO RH-MM.
+           MOVE RUN-DD TO RH-DD.
+           MOVE PAGE-CTR TO RH-PAGE.
+           WRITE OUT-REC FROM RUN-HEADING AFTER PAGE.
+           WRITE OUT-REC FROM HEADING1 AFTER 2 LINES.
+           WRITE OUT-REC FROM HEADING2 AFTER 2 LINES.
+       300-READ-RTN.
+           READ AGE-FILE NEXT RECORD AT END MOVE "Y" TO EOF.
+       400-LOOP-RTN.
+           IF EOF NOT = "Y"
+              MOVE 0 TO WS-BUCKET-HIT
+              PERFORM 410-COMPUTE-DAYS-RTN
+              PERFORM 415-BUCKET-RTN
+              IF WS-BUCKET-HIT NOT = 0
+                 PERFORM 420-LOOKUP-CUST-RTN
+                 PERFORM 430-COMPUTE-INTEREST-RTN
+                 PERFORM 990-PAGE-CHECK-RTN
+                 PERFORM 440-WRITE-REC
+              END-IF
+           END-IF.
+           PERFORM 300-READ-RTN.
+       410-COMPUTE-DAYS-RTN.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-DATE                    TO WS-RUN-DATE-NUM.
+           MOVE AGE-INV-DATE OF AGE-REC     TO WS-INV-DATE-NUM.
+           COMPUTE WS-DAYS-OVERDUE =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM)
+                 - FUNCTION INTEGER-OF-DATE(WS-INV-DATE-NUM).
+       415-BUCKET-RTN.
+           PERFORM VARYING WS-BUCKET-SUB FROM 3 BY -1
+                   UNTIL WS-BUCKET-SUB < 1 OR WS-BUCKET-HIT NOT = 0
+              IF WS-DAYS-OVERDUE > BUCKET-THRESH(WS-BUCKET-SUB)
+                 ADD AGE-BALANCE OF AGE-REC
+                     TO BUCKET-TOTAL(WS-BUCKET-SUB)
+                 MOVE WS-BUCKET-SUB TO WS-BUCKET-HIT
+              END-IF
+           END-PERFORM.
+       420-LOOKUP-CUST-RTN.
+           MOVE AGE-CUS-NO OF AGE-REC TO CM-CUS-NO OF CUST-REC.
+           MOVE "Y" TO WS-CUST-ERR.
+           READ CUST-FILE
+              INVALID KEY MOVE "Y" TO WS-CUST-ERR
+              NOT INVALID KEY MOVE "N" TO WS-CUST-ERR
+           END-READ.
+       430-COMPUTE-INTEREST-RTN.
+           COMPUTE WS-INTEREST ROUNDED =
+                   AGE-BALANCE OF AGE-REC * INT-RATE.
+       440-WRITE-REC.
+           MOVE AGE-CUS-NO OF AGE-REC  TO CUS-NO-OUT.
+           MOVE WS-DAYS-OVERDUE        TO DAYS-OUT.
+           MOVE AGE-BALANCE OF AGE-REC TO BALANCE-OUT.
+           MOVE WS-INTEREST            TO INTEREST-OUT.
+           IF WS-CUST-ERR = "N"
+              AND AGE-BALANCE OF AGE-REC > CM-CREDIT-LIMIT OF CUST-REC
+              MOVE "OVER LIMIT" TO OVER-LIMIT-OUT
+           ELSE
+              MOVE SPACES TO OVER-LIMIT-OUT
+           END-IF.
+           WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES.
+       500-WRITE-SUMMARY.
+           MOVE BUCKET-TOTAL(1) TO SUM-30-OUT.
+           MOVE BUCKET-TOTAL(2) TO SUM-60-OUT.
+           MOVE BUCKET-TOTAL(3) TO SUM-90-OUT.
+           WRITE OUT-REC FROM SUMMARY-LINE  AFTER 2 LINES.
+           WRITE OUT-REC FROM SUMMARY-LINE2 AFTER 2 LINES.
+           WRITE OUT-REC FROM SUMMARY-LINE3 AFTER 2 LINES.
+       600-CLOSE-FILE.
+           CLOSE CUST-FILE AGE-FILE OUT-FILE.
+           COPY PAGEBRK.
