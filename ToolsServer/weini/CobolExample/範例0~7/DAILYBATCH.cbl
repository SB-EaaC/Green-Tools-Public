@@ -0,0 +1,20 @@
+      * 每日批次作業 (DAILYBATCH.CBL):將產品建檔 (SAMPLE4) 與產品報表
+      *                                (SAMPLE7) 串成單一批次執行
+
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      DailyBatch.
+     **--------------------------------------
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+     **--------------------------------------
+       DATA             DIVISION.
+     **--------------------------------------
+       PROCEDURE        DIVISION.
+       000-MAIN-RTN.
+           CALL "Sample4".
+           CANCEL "Sample4".
+           CALL "SAMPLE7".
+           CANCEL "SAMPLE7".
+           STOP RUN.
