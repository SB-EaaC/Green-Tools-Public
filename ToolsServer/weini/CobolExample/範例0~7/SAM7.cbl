@@ -0,0 +1,156 @@
+
+      * 程式範例 七 (SAM7.CBL)
+     ** 輸入檔案處理：讀入輸入檔案資料，建立一產品輸出資料檔案
+
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      SAMPLE7.
+     **
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO RANDOM "SAMPLE4.OUT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS IN-FS.
+           SELECT OUT-FILE ASSIGN TO RANDOM "SAMPLE7.OUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OUT-FS.
+           SELECT EXCEPT-FILE ASSIGN TO RANDOM "SAMPLE7.EXC"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS EXCEPT-FS.
+     **
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  IN-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==IN-REC==.
+       FD  OUT-FILE
+           LABEL RECORD IS STANDARD.
+       01  OUT-REC             PIC X(80).
+       FD  EXCEPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  EXCEPT-REC          PIC X(80).
+      *
+       WORKING-STORAGE  SECTION.
+       01  RUN-HEADING.
+           05 FILLER           PIC X(6)  VALUE "DATE: ".
+           05 RH-YY            PIC 9999.
+           05 FILLER           PIC X(1)  VALUE "/".
+           05 RH-MM            PIC 99.
+           05 FILLER           PIC X(1)  VALUE "/".
+           05 RH-DD            PIC 99.
+           05 FILLER           PIC X(8)  VALUE "  PAGE: ".
+           05 RH-PAGE          PIC ZZ9.
+       01  HEADING1.
+           05 FILLER           PIC X(8)  VALUE "產品名稱".
+           05 FILLER           PIC X(5).
+           05 FILLER           PIC X(4)  VALUE "成本".
+           05 FILLER           PIC X(3).
+           05 FILLER           PIC X(4)  VALUE "售價".
+           05 FILLER           PIC X(3).
+           05 FILLER           PIC X(4)  VALUE "利潤".
+           05 FILLER           PIC X(3).
+           05 FILLER           PIC X(6)  VALUE "庫存量".
+           05 FILLER           PIC X(3).
+           05 FILLER           PIC X(3)  VALUE "VAT".
+       01  DETAIL-LINE.
+           05 PRO-NAME-OUT     PIC A(8).
+           05 FILLER           PIC X(3).
+           05 PRO-COST-OUT     PIC $**9.
+           05 FILLER           PIC X(3).
+           05 PRO-PRICE-OUT    PIC $**9.
+           05 FILLER           PIC X(3).
+           05 PRO-BONUS-OUT    PIC $**9.
+           05 FILLER           PIC X(3).
+           05 PRO-QTY-OUT      PIC ZZ9.
+           05 FILLER           PIC X(3).
+           05 PRO-VAT-OUT      PIC $**9.
+       77  BONUS        PIC 9(3) VALUE 0.
+       77  EOF-FLAG     PIC A    VALUE "N".
+       77  IN-FS        PIC XX.
+       77  OUT-FS       PIC XX.
+       77  EXCEPT-FS    PIC XX.
+           COPY PAGECTL.
+           COPY VATRATE.
+           COPY RUNDATE.
+       77  PRO-VAT      PIC 9(3) VALUE 0.
+     **--------------------------------------
+       PROCEDURE        DIVISION.
+       DECLARATIVES.
+       IN-FILE-ERROR    SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON IN-FILE.
+       IN-ERROR-PROCESS.
+           IF IN-FS NOT = "00"
+              DISPLAY "ERROR OPENING IN-FILE, FILE STATUS = " IN-FS
+              STOP RUN.
+       OUT-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUT-FILE.
+       OUT-ERROR-PROCESS.
+           IF OUT-FS NOT = "00"
+              DISPLAY "ERROR OPENING OUT-FILE, FILE STATUS = " OUT-FS
+              STOP RUN.
+       EXCEPT-FILE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON EXCEPT-FILE.
+       EXCEPT-ERROR-PROCESS.
+           IF EXCEPT-FS NOT = "00"
+              DISPLAY "ERROR OPENING EXCEPT-FILE, FILE STATUS = "
+                      EXCEPT-FS
+              STOP RUN.
+       END DECLARATIVES.
+       PROGRAM-BEGIN    SECTION.
+       000-BEGIN-RTN.
+           PERFORM 100-OPEN-FILE.
+           PERFORM 200-WRITE-HEADING.
+           PERFORM 140-READ-FILE.
+           PERFORM 200-LOOP-RTN UNTIL EOF-FLAG = "Y".
+           PERFORM 300-CLOSE-FILE.
+           EXIT PROGRAM.
+       100-OPEN-FILE.
+           OPEN INPUT  IN-FILE
+                OUTPUT OUT-FILE
+                       EXCEPT-FILE.
+       200-WRITE-HEADING.
+           ADD 1 TO PAGE-CTR.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-YY TO RH-YY.
+           MOVE RUN-MM TO RH-MM.
+           MOVE RUN-DD TO RH-DD.
+           MOVE PAGE-CTR TO RH-PAGE.
+           WRITE OUT-REC FROM RUN-HEADING AFTER PAGE.
+           WRITE OUT-REC FROM HEADING1 AFTER 2 LINES.
+       140-READ-FILE.
+           READ IN-FILE AT END MOVE "Y" TO EOF-FLAG.
+       200-LOOP-RTN.
+           PERFORM 210-COMPUTE.
+           PERFORM 220-MOVE-DATA.
+           PERFORM 990-PAGE-CHECK-RTN.
+           IF PRO-COST OF IN-REC > PRO-PRICE OF IN-REC
+              PERFORM 235-WRITE-EXCEPTION
+           ELSE
+              PERFORM 230-WRITE-REC
+           END-IF.
+           PERFORM 140-READ-FILE.
+       210-COMPUTE.
+           COMPUTE BONUS = PRO-PRICE OF IN-REC - PRO-COST OF IN-REC.
+           COMPUTE PRO-VAT = PRO-PRICE OF IN-REC * VAT-RATE.
+       220-MOVE-DATA.
+           MOVE PRO-NAME OF IN-REC  TO PRO-NAME-OUT.
+           MOVE PRO-COST OF IN-REC  TO PRO-COST-OUT.
+           MOVE PRO-PRICE OF IN-REC TO PRO-PRICE-OUT.
+           MOVE BONUS        TO PRO-BONUS-OUT.
+           MOVE PRO-QTY OF IN-REC   TO PRO-QTY-OUT.
+           MOVE PRO-VAT      TO PRO-VAT-OUT.
+       230-WRITE-REC.
+           WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES.
+       235-WRITE-EXCEPTION.
+           WRITE EXCEPT-REC FROM DETAIL-LINE AFTER 2 LINES.
+       300-CLOSE-FILE.
+           CLOSE IN-FILE
+                 OUT-FILE
+                 EXCEPT-FILE.
+           COPY PAGEBRK.
