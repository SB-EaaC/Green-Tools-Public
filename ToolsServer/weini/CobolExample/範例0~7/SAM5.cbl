@@ -14,27 +14,51 @@
        FILE-CONTROL.
            SELECT OUT-FILE ASSIGN TO RANDOM "SAMPLE5.OUT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-FILE ASSIGN TO RANDOM "SAMPLE5.HST"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS HIST-FS.
+           SELECT PRO-FILE ASSIGN TO RANDOM "SAMPLE5.MST"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS FS-CODE.
      **--------------------------------------
        DATA             DIVISION.
        FILE             SECTION.
        FD  OUT-FILE.
        01  OUT-REC         PIC X(80).
+       FD  HIST-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PRICEHST REPLACING ==PRICE-HIST-GRP== BY ==HIST-REC==.
+       FD  PRO-FILE.
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==PRO-REC==.
       *
        WORKING-STORAGE  SECTION.
-       01  ACCEPT-REC.
-           05 PRO-NO       PIC X(4).
-           05 PRO-NAME     PIC A(8).
-           05 PRO-COST     PIC 9(5).
-           05 PRO-PRICE    PIC 9(5).
-           05 PRO-QTY      PIC 9(5).
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==ACCEPT-REC==.
+           COPY PAGECTL.
+           COPY VATRATE.
+           COPY RUNDATE.
        77  CONTI           PIC A    VALUE "Y".
        77  COMP-PERCENT    PIC V99  VALUE 0.
+       77  PRO-VAT         PIC 9(6) VALUE 0.
+       77  HIST-FS         PIC XX.
+       77  FS-CODE         PIC XX.
+       77  WS-KEY-ERR      PIC X    VALUE "N".
+       01  RUN-HEADING.
+           05 FILLER       PIC X(6)  VALUE "DATE: ".
+           05 RH-YY        PIC 9999.
+           05 FILLER       PIC X(1)  VALUE "/".
+           05 RH-MM        PIC 99.
+           05 FILLER       PIC X(1)  VALUE "/".
+           05 RH-DD        PIC 99.
+           05 FILLER       PIC X(8)  VALUE "  PAGE: ".
+           05 RH-PAGE      PIC ZZ9.
        01  HEADING1.
            05 FILLER       PIC X(36) VALUE ALL SPACES.
-           05 FILLER       PIC X(17) VALUE "�� �~ �� �� �� ��".
+           05 FILLER       PIC X(17) VALUE "PRODUCT REGISTER".
            05 FILLER       PIC X(37) VALUE ALL SPACES.
        01  HEADING2.
-           05 FILLER       PIC X(8)  VALUE "���~�s��".
+           05 FILLER       PIC X(16) VALUE "���~�s��".
            05 FILLER       PIC X(3)  VALUE ALL SPACES.
            05 FILLER       PIC X(8)  VALUE "���~�W��".
            05 FILLER       PIC X(3)  VALUE ALL SPACES.
@@ -46,7 +70,7 @@
            05 FILLER       PIC X(3)  VALUE ALL SPACES.
            05 FILLER       PIC X(6)  VALUE "�ʤ���".
        01  DETAIL-LINE.
-           05 PRO-NO-OUT        PIC X(4).
+           05 PRO-NO-OUT        PIC X(13).
            05 FILLER            PIC X(3).
            05 PRO-NAME-OUT      PIC A(8).
            05 FILLER            PIC X(3).
@@ -57,6 +81,8 @@
            05 PRO-QTY-OUT       PIC ZZ,ZZ9.
            05 FILLER            PIC X(3).
            05 PERCENT-OUT       PIC .99.
+           05 FILLER            PIC X(3).
+           05 PRO-VAT-OUT       PIC ZZ,ZZ9.
 
 
 
@@ -65,6 +91,21 @@
 
 
        PROCEDURE        DIVISION.
+       DECLARATIVES.
+       HIST-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON HIST-FILE.
+       HIST-ERROR-PROCESS.
+           IF HIST-FS NOT = "00"
+              OPEN OUTPUT HIST-FILE.
+       PRO-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PRO-FILE.
+       PRO-ERROR-PROCESS.
+           IF FS-CODE NOT = "00"
+              OPEN OUTPUT PRO-FILE
+              CLOSE PRO-FILE
+              OPEN I-O PRO-FILE.
+       END DECLARATIVES.
+       PROGRAM-BEGIN    SECTION.
        000-BEGIN-RTN.
            PERFORM 100-OPEN-FILE.
            PERFORM 200-WRITE-HEADING.
@@ -73,11 +114,23 @@
            STOP RUN.
        100-OPEN-FILE.
            OPEN OUTPUT OUT-FILE.
+           OPEN I-O HIST-FILE.
+           IF HIST-FS = "00"
+              CLOSE HIST-FILE
+              OPEN EXTEND HIST-FILE.
+           OPEN I-O PRO-FILE.
        200-WRITE-HEADING.
-           WRITE OUT-REC FROM HEADING1 AFTER PAGE.
+           ADD 1 TO PAGE-CTR.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-YY TO RH-YY.
+           MOVE RUN-MM TO RH-MM.
+           MOVE RUN-DD TO RH-DD.
+           MOVE PAGE-CTR TO RH-PAGE.
+           WRITE OUT-REC FROM RUN-HEADING AFTER PAGE.
+           WRITE OUT-REC FROM HEADING1 AFTER 2 LINES.
            WRITE OUT-REC FROM HEADING2 AFTER 2 LINES.
        300-SCREEN-RTN.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "���~�s�� :"  LINE  5 POSITION 15.
            DISPLAY "���~�W�� :"  LINE  7 POSITION 15.
            DISPLAY "��즨�� :"  LINE  9 POSITION 15.
@@ -86,27 +139,54 @@
            PERFORM 310-ACCEPT-RTN.
            PERFORM 320-COMPUTE-RTN.
            PERFORM 330-MOVE-RTN.
+           PERFORM 990-PAGE-CHECK-RTN.
            PERFORM 340-WRITE-REC.
            PERFORM 350-DISPLAY-BOTTOM2.
        310-ACCEPT-RTN.
-           ACCEPT PRO-NO    LINE  5 POSITION 26.
-           ACCEPT PRO-NAME  LINE  7 POSITION 26.
-           ACCEPT PRO-COST  LINE  9 POSITION 26.
-           ACCEPT PRO-PRICE LINE 11 POSITION 26.
-           ACCEPT PRO-QTY   LINE 13 POSITION 26.
+           ACCEPT PRO-NO    OF ACCEPT-REC LINE  5 POSITION 26.
+           ACCEPT PRO-NAME  OF ACCEPT-REC LINE  7 POSITION 26.
+           ACCEPT PRO-COST  OF ACCEPT-REC LINE  9 POSITION 26.
+           ACCEPT PRO-PRICE OF ACCEPT-REC LINE 11 POSITION 26.
+           ACCEPT PRO-QTY   OF ACCEPT-REC LINE 13 POSITION 26.
        320-COMPUTE-RTN.
-           COMPUTE COMP-PERCENT = PRO-COST / PRO-PRICE.
+           COMPUTE COMP-PERCENT = PRO-COST OF ACCEPT-REC
+                                 / PRO-PRICE OF ACCEPT-REC.
+           COMPUTE PRO-VAT = PRO-PRICE OF ACCEPT-REC * VAT-RATE.
        330-MOVE-RTN.
-           MOVE PRO-NO       TO PRO-NO-OUT.
-           MOVE PRO-NAME     TO PRO-NAME-OUT.
-           MOVE PRO-COST     TO PRO-COST-OUT.
-           MOVE PRO-PRICE    TO PRO-PRICE-OUT.
-           MOVE PRO-QTY      TO PRO-QTY-OUT.
-           MOVE COMP-PERCENT TO PERCENT-OUT.
+           MOVE PRO-NO    OF ACCEPT-REC TO PRO-NO-OUT.
+           MOVE PRO-NAME  OF ACCEPT-REC TO PRO-NAME-OUT.
+           MOVE PRO-COST  OF ACCEPT-REC TO PRO-COST-OUT.
+           MOVE PRO-PRICE OF ACCEPT-REC TO PRO-PRICE-OUT.
+           MOVE PRO-QTY   OF ACCEPT-REC TO PRO-QTY-OUT.
+           MOVE COMP-PERCENT             TO PERCENT-OUT.
+           MOVE PRO-VAT                  TO PRO-VAT-OUT.
        340-WRITE-REC.
            WRITE OUT-REC FROM DETAIL-LINE AFTER 2 LINES.
+           PERFORM 342-WRITE-MASTER-RTN.
+           PERFORM 345-WRITE-HIST-REC.
+       342-WRITE-MASTER-RTN.
+           MOVE PRO-NO OF ACCEPT-REC TO PRO-NO OF PRO-REC.
+           READ PRO-FILE
+              INVALID KEY MOVE "N" TO WS-KEY-ERR
+              NOT INVALID KEY MOVE "Y" TO WS-KEY-ERR
+           END-READ.
+           MOVE ACCEPT-REC TO PRO-REC.
+           IF WS-KEY-ERR = "Y"
+              REWRITE PRO-REC
+           ELSE
+              WRITE PRO-REC
+           END-IF.
+       345-WRITE-HIST-REC.
+           MOVE PRO-NO    OF ACCEPT-REC TO PH-PRO-NO.
+           MOVE RUN-YY                  TO PH-EFF-YY.
+           MOVE RUN-MM                  TO PH-EFF-MM.
+           MOVE RUN-DD                  TO PH-EFF-DD.
+           MOVE PRO-COST  OF ACCEPT-REC TO PH-PRO-COST.
+           MOVE PRO-PRICE OF ACCEPT-REC TO PH-PRO-PRICE.
+           WRITE HIST-REC.
        350-DISPLAY-BOTTOM2.
            DISPLAY "�O�_�~���J?(Y/N) :" LINE 22 POSITION 20.
            ACCEPT CONTI LINE 22 POSITION 40.
        400-CLOSE-FILE.
-           CLOSE OUT-FILE.
+           CLOSE OUT-FILE HIST-FILE PRO-FILE.
+           COPY PAGEBRK.
