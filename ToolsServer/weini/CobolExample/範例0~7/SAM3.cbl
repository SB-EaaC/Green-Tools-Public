@@ -9,26 +9,45 @@
        CONFIGURATION    SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
+      *
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO RANDOM "SAMPLE3.OUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-CODE.
      **--------------------------------------
        DATA             DIVISION.
        FILE             SECTION.
+       FD  REG-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-REC.
+           05  REG-PRO-NO     PIC X(13).
+           05  REG-PRO-NAME   PIC X(10).
+           05  REG-PRO-COST   PIC 9(5).
+           05  REG-PRO-PRICE  PIC 9(5).
+           05  REG-QTY-COST   PIC 9(10).
+           05  REG-QTY-PRICE  PIC 9(10).
+           05  REG-QTY-INCOME PIC 9(10).
+           05  REG-QTY-VAT    PIC 9(10).
+           05  REG-DATE       PIC X(12).
+           05  REG-WAREHOUSE  PIC X(3).
       *
        WORKING-STORAGE  SECTION.
-       77  PRO-NO       PIC X(4).
-       77  PRO-NAME     PIC A(8).
-       77  PRO-COST     PIC 9(3).
-       77  PRO-PRICE    PIC 9(3).
-       77  PRO-QTY      PIC 9(3).
-       77  QTY-COST     PIC 9(6).
-       77  QTY-PRICE    PIC 9(6).
-       77  QTY-INCOME   PIC 9(6).
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==PROD-DATA==.
+           COPY VATRATE.
+       77  QTY-COST     PIC 9(10).
+       77  QTY-PRICE    PIC 9(10).
+       77  QTY-INCOME   PIC 9(10).
+       77  QTY-VAT      PIC 9(10).
        77  CONTI        PIC A    VALUE "Y".
+       77  FS-CODE      PIC X(2).
+       77  DATA-ERR-FLAG PIC X   VALUE SPACE.
        01  TODAY-DATE.
-           05 TODAY-YY  PIC 9(2).
+           05 TODAY-YY  PIC 9(4).
            05 TODAY-MM  PIC 9(2).
            05 TODAY-DD  PIC 9(2).
        01  DATE-REC.
-           05 YY        PIC 9(2).
+           05 YY        PIC 9(4).
            05 FILLER    PIC X(2) VALUE "�~".
            05 MM        PIC 9(2).
            05 FILLER    PIC X(2) VALUE "��".
@@ -36,40 +55,72 @@
            05 FILLER    PIC X(2) VALUE "��".
      **--------------------------------------
        PROCEDURE        DIVISION.
+       DECLARATIVES.
+       REG-FILE-ERROR   SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON REG-FILE.
+       REG-ERROR-PROCESS.
+           IF FS-CODE NOT = "00"
+              OPEN OUTPUT REG-FILE.
+       END DECLARATIVES.
+       PROGRAM-BEGIN    SECTION.
        000-BEGIN-RTN.
+           PERFORM 050-OPEN-FILE.
            PERFORM 100-DISPLAY-RTN UNTIL CONTI = "N".
+           PERFORM 900-CLOSE-FILE.
            STOP RUN.
+       050-OPEN-FILE.
+           OPEN I-O REG-FILE.
+           IF FS-CODE = "00"
+              CLOSE REG-FILE
+              OPEN EXTEND REG-FILE.
        100-DISPLAY-RTN.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "���~�s�� :"  LINE  5 POSITION 15.
            DISPLAY "���~�W�� :"  LINE  7 POSITION 15.
            DISPLAY "��즨�� :"  LINE  9 POSITION 15.
            DISPLAY "    ��� :"  LINE 11 POSITION 15.
            DISPLAY "  �w�s�q :"  LINE 13 POSITION 15.
+           DISPLAY "WAREHOUSE :"  LINE 14 POSITION 15.
            PERFORM 110-ACCEPT-RTN.
-           PERFORM 120-COMPUTE-RTN.
-           PERFORM 130-DISPLAY-BOTTOM1.
+           PERFORM 115-CHECK-DATA-RTN.
+           IF DATA-ERR-FLAG NOT = "Y"
+              PERFORM 120-COMPUTE-RTN
+              PERFORM 130-DISPLAY-BOTTOM1
+           END-IF.
            PERFORM 140-ACCEPT-DATE.
            PERFORM 150-DISPLAY-BOTTOM2.
+           IF DATA-ERR-FLAG NOT = "Y"
+              PERFORM 160-WRITE-REG-RTN
+           END-IF.
        110-ACCEPT-RTN.
            ACCEPT PRO-NO    LINE  5 POSITION 26 TAB.
            ACCEPT PRO-NAME  LINE  7 POSITION 26 TAB.
            ACCEPT PRO-COST  LINE  9 POSITION 26 TAB.
            ACCEPT PRO-PRICE LINE 11 POSITION 26 TAB.
            ACCEPT PRO-QTY   LINE 13 POSITION 26 TAB.
+           ACCEPT PRO-WAREHOUSE LINE 14 POSITION 26 TAB.
+       115-CHECK-DATA-RTN.
+           MOVE SPACE TO DATA-ERR-FLAG.
+           IF PRO-COST = ZERO OR PRO-PRICE = ZERO OR PRO-QTY = ZERO
+              MOVE "Y" TO DATA-ERR-FLAG
+              DISPLAY "INVALID DATA - COST/PRICE/QTY MUST NOT BE ZERO"
+                      LINE 15 POSITION 15
+           END-IF.
        120-COMPUTE-RTN.
            COMPUTE QTY-COST = PRO-COST * PRO-QTY.
            COMPUTE QTY-PRICE = PRO-PRICE * PRO-QTY.
            COMPUTE QTY-INCOME = QTY-PRICE - QTY-COST.
+           COMPUTE QTY-VAT = QTY-PRICE * VAT-RATE.
        130-DISPLAY-BOTTOM1.
-           DISPLAY "���~�W��   �w�s����   �w�s���   �w�s�Q��"
-                             LINE 17 POSITION 17.
+           DISPLAY "PRO-NAME    QTY-COST     QTY-PRICE    QTY-INCOME   "
+                   "QTY-VAT" LINE 17 POSITION 17.
            DISPLAY PRO-NAME  LINE 18 POSITION 17.
            DISPLAY QTY-COST  LINE 18 POSITION 29.
            DISPLAY QTY-PRICE LINE 18 POSITION 40.
            DISPLAY QTY-INCOME LINE 18 POSITION 51.
+           DISPLAY QTY-VAT   LINE 18 POSITION 65.
        140-ACCEPT-DATE.
-           ACCEPT TODAY-DATE FROM DATE.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
            MOVE TODAY-YY TO YY.
            MOVE TODAY-MM TO MM.
            MOVE TODAY-DD TO DD.
@@ -77,3 +128,17 @@
            DISPLAY DATE-REC LINE 20 POSITION 50.
            DISPLAY "�O�_�~���J?(Y/N) :" LINE 22 POSITION 20.
            ACCEPT CONTI LINE 22 POSITION 40.
+       160-WRITE-REG-RTN.
+           MOVE PRO-NO OF PROD-DATA    TO REG-PRO-NO.
+           MOVE PRO-NAME OF PROD-DATA  TO REG-PRO-NAME.
+           MOVE PRO-COST OF PROD-DATA  TO REG-PRO-COST.
+           MOVE PRO-PRICE OF PROD-DATA TO REG-PRO-PRICE.
+           MOVE QTY-COST               TO REG-QTY-COST.
+           MOVE QTY-PRICE              TO REG-QTY-PRICE.
+           MOVE QTY-INCOME             TO REG-QTY-INCOME.
+           MOVE QTY-VAT                TO REG-QTY-VAT.
+           MOVE DATE-REC               TO REG-DATE.
+           MOVE PRO-WAREHOUSE OF PROD-DATA TO REG-WAREHOUSE.
+           WRITE REG-REC.
+       900-CLOSE-FILE.
+           CLOSE REG-FILE.
