@@ -13,33 +13,44 @@
            SELECT PRO-FILE ASSIGN TO RANDOM "SAM13-1.IN"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS PRO-NO.
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS FS-CODE.
       **
         DATA    DIVISION.
         FILE    SECTION.
         FD PRO-FILE
            LABEL RECORD IS STANDARD.
-        01 PRO-REC.
-           05 PRO-NO    PIC X(5).
-           05 PRO-NAME  PIC X(10).
-           05 PRO-QTY   PIC 9(3).
+           COPY PRODCOPY REPLACING ==PROD-GRP== BY ==PRO-REC==.
 
         WORKING-STORAGE SECTION.
         01 EOF          PIC X  VALUE "N".
         01 IF-DATA      PIC X(3) VALUE "YES".
         01 CHOICE       PIC X.
         01 SURE         PIC X.
+        01 FS-CODE      PIC XX.
+        01 WS-KEY-ERR   PIC X  VALUE "N".
+        01 DATA-ERR-FLAG PIC X VALUE "N".
 
       **
        PROCEDURE       DIVISION.
+       DECLARATIVES.
+       PRO-FILE-ERROR  SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PRO-FILE.
+       ERROR-PROCESS.
+           IF FS-CODE NOT = "00"
+              OPEN OUTPUT PRO-FILE
+              CLOSE PRO-FILE
+              OPEN I-O PRO-FILE.
+       END DECLARATIVES.
+       PROGRAM-BEGIN   SECTION.
        000-MAIN-RTN.
            OPEN I-O PRO-FILE.
            PERFORM 100-SCREEN.
            PERFORM 200-CHOICE.
            PERFORM 600-CLOSE.
-           STOP RUN.
+           EXIT PROGRAM.
        100-SCREEN.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "功能介面" LINE 5 POSITION 10.
            DISPLAY "1.新增紀錄" LINE 7 POSITION 12.
            DISPLAY "2.更改紀錄" LINE 9 POSITION 12.
@@ -53,52 +64,105 @@
                    PERFORM 400-CHANGE-RECORD
                 ELSE IF CHOICE = "3"
                         PERFORM 500-DELETE-RECORD
+                     ELSE
+                        DISPLAY "INVALID SELECTION, TRY AGAIN"
+                                LINE 20 POSITION 10
+                        PERFORM 100-SCREEN
+                        PERFORM 200-CHOICE
                      END-IF
                 END-IF
            END-IF.
 
       * 新增紀錄
        300-ADD-RECORD.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "PRO-NO : " LINE 10 POSITION 20.
            ACCEPT PRO-NO LINE 10 POSITION 35.
            DISPLAY "PRO-NAME : " LINE 12 POSITION 20.
            DISPLAY "PRO-QTY : "  LINE 14 POSITION 20.
+           DISPLAY "PRO-MIN-QTY : " LINE 16 POSITION 20.
+           DISPLAY "PRO-WAREHOUSE : " LINE 18 POSITION 20.
            ACCEPT PRO-NAME LINE 12 POSITION 35.
            ACCEPT PRO-QTY  LINE 14 POSITION 35.
-           WRITE PRO-REC.
+           ACCEPT PRO-MIN-QTY LINE 16 POSITION 35.
+           ACCEPT PRO-WAREHOUSE LINE 18 POSITION 35.
+           PERFORM 310-CHECK-DATA-RTN THRU 315-CHECK-DUPLICATE-RTN.
+           IF DATA-ERR-FLAG NOT = "Y"
+              WRITE PRO-REC
+           END-IF.
+       310-CHECK-DATA-RTN.
+           MOVE "N" TO DATA-ERR-FLAG.
+           IF PRO-QTY = ZERO
+              MOVE "Y" TO DATA-ERR-FLAG
+              DISPLAY "INVALID DATA - QTY MUST NOT BE ZERO"
+                      LINE 20 POSITION 20
+           END-IF.
+       315-CHECK-DUPLICATE-RTN.
+           READ PRO-FILE
+              INVALID KEY MOVE "N" TO WS-KEY-ERR
+              NOT INVALID KEY MOVE "Y" TO WS-KEY-ERR
+           END-READ.
+           IF WS-KEY-ERR = "Y"
+              MOVE "Y" TO DATA-ERR-FLAG
+              DISPLAY "DUPLICATE PRO-NO !!" LINE 20 POSITION 20
+           END-IF.
 
       * 更改紀錄
        400-CHANGE-RECORD.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "PRO-NO : " LINE 10 POSITION 20.
            ACCEPT PRO-NO LINE 10 POSITION 32.
-           READ PRO-FILE.
-           ACCEPT PRO-NO LINE 10 POSITION 32 UPDATE.
-           DISPLAY "PRO-NAME : " LINE 12 POSITION 20.
-           ACCEPT PRO-NAME LINE 12 POSITION 32 UPDATE.
-           DISPLAY "PRO-QTY : " LINE 14 POSITION 20.
-           ACCEPT PRO-QTY LINE 14 POSITION 32 UPDATE.
-           DISPLAY "是否確定 ?" LINE 18 POSITION 25.
-           ACCEPT SURE LINE 18 POSITION 37.
-           IF SURE = "Y"
-              REWRITE PRO-REC INVALID KEY
-                      DISPLAY "INVALID REWRITE !" LINE 20 POSITION 25.
+           MOVE "N" TO WS-KEY-ERR.
+           READ PRO-FILE
+              INVALID KEY MOVE "Y" TO WS-KEY-ERR
+           END-READ.
+           IF WS-KEY-ERR = "Y"
+              DISPLAY "PRODUCT NOT FOUND" LINE 20 POSITION 25
+           ELSE
+              ACCEPT PRO-NO LINE 10 POSITION 32 UPDATE
+              DISPLAY "PRO-NAME : " LINE 12 POSITION 20
+              ACCEPT PRO-NAME LINE 12 POSITION 32 UPDATE
+              DISPLAY "PRO-QTY : " LINE 14 POSITION 20
+              ACCEPT PRO-QTY LINE 14 POSITION 32 UPDATE
+              DISPLAY "PRO-MIN-QTY : " LINE 16 POSITION 20
+              ACCEPT PRO-MIN-QTY LINE 16 POSITION 32 UPDATE
+              DISPLAY "PRO-WAREHOUSE : " LINE 18 POSITION 20
+              ACCEPT PRO-WAREHOUSE LINE 18 POSITION 32 UPDATE
+              PERFORM 310-CHECK-DATA-RTN
+              DISPLAY "是否確定 ?" LINE 18 POSITION 25
+              ACCEPT SURE LINE 18 POSITION 37
+              IF SURE = "Y" AND DATA-ERR-FLAG NOT = "Y"
+                 REWRITE PRO-REC INVALID KEY
+                         DISPLAY "INVALID REWRITE !" LINE 20 POSITION 25
+              END-IF
+           END-IF.
 
       * 刪除紀錄
        500-DELETE-RECORD.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "PRO-NO : " LINE 10 POSITION 20.
            ACCEPT PRO-NO LINE 10 POSITION 32.
-           READ PRO-FILE.
-           DISPLAY "PRO-NAME : " LINE 12 POSITION 20.
-           DISPLAY PRO-NAME LINE 12 POSITION 32.
-           DISPLAY "PRO-QTY : " LINE 14 POSITION 20.
-           DISPLAY PRO-QTY LINE 14 POSITION 32.
-           DISPLAY "是否確定 ?" LINE 18 POSITION 25.
-           ACCEPT SURE LINE 18 POSITION 37.
-           IF SURE = "Y"
-              DELETE PRO-FILE INVALID KEY
-                     DISPLAY "INVALID DELETE !" LINE 20 POSITION 25.
+           MOVE "N" TO WS-KEY-ERR.
+           READ PRO-FILE
+              INVALID KEY MOVE "Y" TO WS-KEY-ERR
+           END-READ.
+           IF WS-KEY-ERR = "Y"
+              DISPLAY "PRODUCT NOT FOUND" LINE 20 POSITION 25
+           ELSE
+              DISPLAY "PRO-NAME : " LINE 12 POSITION 20
+              DISPLAY PRO-NAME LINE 12 POSITION 32
+              DISPLAY "PRO-QTY : " LINE 14 POSITION 20
+              DISPLAY PRO-QTY LINE 14 POSITION 32
+              DISPLAY "PRO-MIN-QTY : " LINE 16 POSITION 20
+              DISPLAY PRO-MIN-QTY LINE 16 POSITION 32
+              DISPLAY "PRO-WAREHOUSE : " LINE 18 POSITION 20
+              DISPLAY PRO-WAREHOUSE LINE 18 POSITION 36
+              DISPLAY "是否確定 ?" LINE 20 POSITION 25
+              ACCEPT SURE LINE 20 POSITION 37
+              IF SURE = "Y"
+                 DELETE PRO-FILE INVALID KEY
+                        DISPLAY "INVALID DELETE !" LINE 20 POSITION 25
+              END-IF
+           END-IF.
        600-CLOSE.
            CLOSE PRO-FILE.
