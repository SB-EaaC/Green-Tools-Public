@@ -19,20 +19,20 @@
        FILE    SECTION.
        FD PRO-FILE
           LABEL RECORD IS STANDARD.
-       01 PRO-REC.
-          05 PRO-NO    PIC X(5).
-          05 PRO-NAME  PIC X(10).
-          05 PRO-QTY   PIC 9(3).
+          COPY PRODCOPY REPLACING ==PROD-GRP== BY ==PRO-REC==.
 
         WORKING-STORAGE SECTION.
         01 EOF          PIC X  VALUE "N".
         01 IF-DATA      PIC X(3) VALUE "YES".
 
         LINKAGE         SECTION.
-        01 ADD-PRO-NO  PIC X(5).
+        01 ADD-PRO-NO   PIC X(13).
+        01 ADD-PRO-NAME PIC X(10).
+        01 ADD-PRO-QTY  PIC 9(3).
 
       **
-       PROCEDURE       DIVISION USING ADD-PRO-NO.
+       PROCEDURE       DIVISION USING ADD-PRO-NO ADD-PRO-NAME
+                                        ADD-PRO-QTY.
        000-MAIN-RTN.
            PERFORM 100-OPEN-FILE.
            PERFORM 200-SCREEN-ADD.
@@ -42,7 +42,7 @@
        100-OPEN-FILE.
            OPEN I-O PRO-FILE.
        200-SCREEN-ADD.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "PRO-NO : " LINE 10 POSITION 20.
            DISPLAY ADD-PRO-NO LINE 10 POSITION 35.
            MOVE ADD-PRO-NO TO PRO-NO.
@@ -59,6 +59,8 @@
            DISPLAY "PRO-QTY : "  LINE 14 POSITION 20.
            ACCEPT PRO-NAME LINE 12 POSITION 35.
            ACCEPT PRO-QTY  LINE 14 POSITION 35.
+           MOVE PRO-NAME TO ADD-PRO-NAME.
+           MOVE PRO-QTY  TO ADD-PRO-QTY.
        320-WRITE.
            WRITE PRO-REC.
        400-CLOSE.
