@@ -18,9 +18,9 @@
        000-MAIN-RTN.
            PERFORM 100-SCREEN.
            PERFORM 200-CHOICE.
-           STOP RUN.
+           EXIT PROGRAM.
        100-SCREEN.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "�\�श��" LINE 5 POSITION 10.
            DISPLAY "1.�s�W����" LINE 7 POSITION 12.
            DISPLAY "2.������" LINE 9 POSITION 12.
