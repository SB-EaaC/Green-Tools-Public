@@ -13,18 +13,23 @@
        DATA    DIVISION.
        WORKING-STORAGE SECTION.
        01  CHOICE       PIC X     VALUE SPACE.
-       01  ADD-NO       PIC X(5)  VALUE SPACE.
-       01  UPDATE-NO    PIC X(5)  VALUE SPACE.
+       01  ADD-NO       PIC X(13) VALUE SPACE.
+       01  ADD-NAME     PIC X(10) VALUE SPACE.
+       01  ADD-QTY      PIC 9(3)  VALUE ZERO.
+       01  UPDATE-NO    PIC X(13) VALUE SPACE.
        01  UPDATE-NAME  PIC X(10) VALUE SPACE.
        01  UPDATE-QTY   PIC 9(3)  VALUE ZERO.
+       01  DEL-NO       PIC X(13) VALUE SPACE.
+       01  DEL-NAME     PIC X(10) VALUE SPACE.
+       01  DEL-QTY      PIC 9(3)  VALUE ZERO.
       **
        PROCEDURE       DIVISION.
        000-MAIN-RTN.
            PERFORM 100-SCREEN.
            PERFORM 200-CHOICE.
-           STOP RUN.
+           EXIT PROGRAM.
        100-SCREEN.
-           DISPLAY " " LINE 1 POSITION 1 ERASE.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
            DISPLAY "功能介面" LINE 5 POSITION 10.
            DISPLAY "1.新增紀錄" LINE 7 POSITION 12.
            DISPLAY "2.更改紀錄" LINE 9 POSITION 12.
@@ -35,18 +40,30 @@
            IF CHOICE = "1"
               DISPLAY "NEW NO: " LINE 17 POSITION 20
               ACCEPT ADD-NO LINE 17 POSITION 28
-              CALL "13-3ADD" USING ADD-NO
+              MOVE SPACE TO ADD-NAME
+              MOVE ZERO TO ADD-QTY
+              CALL "13-3ADD" USING ADD-NO ADD-NAME ADD-QTY
               CANCEL "13-3ADD"
+              DISPLAY ADD-NO    LINE 20 POSITION 15
+              DISPLAY ADD-NAME  LINE 20 POSITION 29
+              DISPLAY ADD-QTY   LINE 20 POSITION 40
            ELSE IF CHOICE = "2"
                    CALL "13-3UP"
                          USING UPDATE-NO UPDATE-NAME UPDATE-QTY
                    CANCEL "13-3UP"
                    DISPLAY UPDATE-NO    LINE 20 POSITION 15
-                   DISPLAY UPDATE-NAME  LINE 20 POSITION 23
-                   DISPLAY UPDATE-QTY   LINE 20 POSITION 36
+                   DISPLAY UPDATE-NAME  LINE 20 POSITION 29
+                   DISPLAY UPDATE-QTY   LINE 20 POSITION 40
                 ELSE IF CHOICE = "3"
-                        CALL "DEL-SUB"
-                        CANCEL "DEL-SUB"
+                        DISPLAY "DEL NO: " LINE 17 POSITION 20
+                        ACCEPT DEL-NO LINE 17 POSITION 28
+                        MOVE SPACE TO DEL-NAME
+                        MOVE ZERO TO DEL-QTY
+                        CALL "13-3DEL" USING DEL-NO DEL-NAME DEL-QTY
+                        CANCEL "13-3DEL"
+                        DISPLAY DEL-NO    LINE 20 POSITION 15
+                        DISPLAY DEL-NAME  LINE 20 POSITION 29
+                        DISPLAY DEL-QTY   LINE 20 POSITION 40
                      END-IF
                 END-IF
            END-IF.
