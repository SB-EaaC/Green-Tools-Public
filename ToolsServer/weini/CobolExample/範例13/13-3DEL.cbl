@@ -0,0 +1,75 @@
+      ** 13-3DEL.CBL:SAM13-3.CBL CALL 刪除副程式
+
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     13-3DEL.
+      **
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+          SELECT PRO-FILE ASSIGN TO RANDOM "SAM12-2.IN"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS PRO-NO.
+      **
+       DATA    DIVISION.
+       FILE    SECTION.
+       FD PRO-FILE
+          LABEL RECORD IS STANDARD.
+          COPY PRODCOPY REPLACING ==PROD-GRP== BY ==PRO-REC==.
+
+        WORKING-STORAGE SECTION.
+        01 EOF          PIC X  VALUE "N".
+        01 IF-DATA      PIC X(3) VALUE "YES".
+        01 SURE         PIC X.
+
+        LINKAGE         SECTION.
+        01 DEL-PRO-NO   PIC X(13).
+        01 DEL-PRO-NAME PIC X(10).
+        01 DEL-PRO-QTY  PIC 9(3).
+
+      **
+       PROCEDURE       DIVISION USING DEL-PRO-NO DEL-PRO-NAME
+                                       DEL-PRO-QTY.
+       000-MAIN-RTN.
+           PERFORM 100-OPEN-FILE.
+           PERFORM 200-SCREEN-DEL.
+           PERFORM 300-JUDGE.
+           PERFORM 400-CLOSE.
+           PERFORM 500-EXIT.
+       100-OPEN-FILE.
+           OPEN I-O PRO-FILE.
+       200-SCREEN-DEL.
+           DISPLAY " " LINE 1 POSITION 1 WITH ERASE EOS.
+           DISPLAY "PRO-NO : " LINE 10 POSITION 20.
+           DISPLAY DEL-PRO-NO LINE 10 POSITION 35.
+           MOVE DEL-PRO-NO TO PRO-NO.
+       300-JUDGE.
+           MOVE "YES" TO IF-DATA.
+           READ PRO-FILE
+                INVALID KEY MOVE "NO " TO IF-DATA.
+           IF IF-DATA = "NO"
+              DISPLAY "PRODUCT NOT FOUND" LINE 18 POSITION 25
+           ELSE
+              PERFORM 310-SHOW-DATA
+              PERFORM 320-DELETE.
+       310-SHOW-DATA.
+           DISPLAY "PRO-NAME : " LINE 12 POSITION 20.
+           DISPLAY PRO-NAME      LINE 12 POSITION 35.
+           DISPLAY "PRO-QTY : "  LINE 14 POSITION 20.
+           DISPLAY PRO-QTY       LINE 14 POSITION 35.
+           DISPLAY "是否確定 ?" LINE 18 POSITION 25.
+           ACCEPT SURE LINE 18 POSITION 37.
+           MOVE PRO-NAME TO DEL-PRO-NAME.
+           MOVE PRO-QTY  TO DEL-PRO-QTY.
+       320-DELETE.
+           IF SURE = "Y"
+              DELETE PRO-FILE INVALID KEY
+                     DISPLAY "INVALID DELETE !" LINE 20 POSITION 25.
+       400-CLOSE.
+           CLOSE PRO-FILE.
+       500-EXIT.
+           EXIT PROGRAM.
